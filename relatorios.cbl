@@ -6,11 +6,126 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RELATORIOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQ-CLIENTES
+           ASSIGN TO "./clientes.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS CLIENTE-NOME
+           FILE STATUS IS WS-FS-CLI.
+       SELECT ARQ-ESTOQUE
+           ASSIGN TO "./estoque.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS FILME-ID
+           ALTERNATE KEY IS FILME-TITULO WITH DUPLICATES
+           ALTERNATE KEY IS FILME-CATEGORIA WITH DUPLICATES
+           ALTERNATE KEY IS FILME-FILIAL WITH DUPLICATES
+           FILE STATUS IS WS-FS-EST.
+       SELECT ARQ-EMPRESTIMOS
+           ASSIGN TO "./emprestimos.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS EMP-ID
+           FILE STATUS IS WS-FS-EMP.
        DATA DIVISION.
        FILE SECTION.
+       FD ARQ-CLIENTES.
+       01 CLIENTE.
+           05 CLIENTE-NOME  PIC X(20).
+           05 CLIENTE-CPF PIC X(11).
+           05 CLIENTE-TELEFONE PIC X(15).
+           05 CLIENTE-DATA-CADASTRO PIC X(08).
+           05 CLIENTE-EMP PIC 9(02).
+           05 CLIENTE-FILIAL PIC X(04).
+           05 CLIENTE-SALDO PIC 9(06)V99.
+       FD ARQ-ESTOQUE.
+       01 FILME.
+           05 FILME-ID PIC 9(02).
+           05 FILME-TITULO PIC X(20).
+           05 FILME-QTD  PIC 9(02).
+           05 FILME-DISP PIC 9(02).
+           05 FILME-CATEGORIA PIC X(10).
+           05 FILME-PRECO PIC 9(04)V99.
+           05 FILME-LANCAMENTO PIC X(01).
+           05 FILME-FILIAL PIC X(04).
+       FD ARQ-EMPRESTIMOS.
+       01 EMPRESTIMO.
+           05 EMP-ID PIC 9(06).
+           05 DATA-INI  PIC X(20).
+           05 DATA-FIM PIC X(20).
+           05 PESSOA PIC X(20).
+           05 FILME-EMP PIC X(20).
+           05 EMP-STATUS PIC X(01).
+           05 DATA-DEVOLUCAO PIC X(08).
+           05 EMP-VALOR PIC 9(06)V99.
+           05 EMP-FILIAL PIC X(04).
+           05 EMP-ULTIMA-MULTA PIC X(08).
        WORKING-STORAGE SECTION.
             01 WS-OPTION    PIC 9(01).
             01 WS-LIXO PIC X(01).
+            01 WS-CLIENTE.
+               05 WS-CLIENTE-NOME PIC X(20).
+               05 WS-CLIENTE-CPF PIC X(11).
+               05 WS-CLIENTE-TELEFONE PIC X(15).
+               05 WS-CLIENTE-DATA-CADASTRO PIC X(08).
+               05 WS-CLIENTE-EMP PIC 9(02).
+               05 WS-CLIENTE-FILIAL PIC X(04).
+               05 WS-CLIENTE-SALDO PIC 9(06)V99.
+            01 WS-FILME.
+               05 WS-FILME-ID PIC 9(02).
+               05 WS-FILME-TITULO PIC X(20).
+               05 WS-FILME-QTD PIC 9(02).
+               05 WS-FILME-DISP PIC 9(02).
+               05 WS-FILME-CATEGORIA PIC X(10).
+               05 WS-FILME-PRECO PIC 9(04)V99.
+               05 WS-FILME-LANCAMENTO PIC X(01).
+               05 WS-FILME-FILIAL PIC X(04).
+            01 WS-EMPRESTIMO.
+               05 WS-EMP-ID PIC 9(06).
+               05 WS-DATA-INI  PIC X(20).
+               05 WS-DATA-FIM PIC X(20).
+               05 WS-PESSOA PIC X(20).
+               05 WS-FILME-EMP PIC X(20).
+               05 WS-EMP-STATUS PIC X(01).
+               05 WS-DATA-DEVOLUCAO PIC X(08).
+               05 WS-EMP-VALOR PIC 9(06)V99.
+               05 WS-EMP-FILIAL PIC X(04).
+               05 WS-EMP-ULTIMA-MULTA PIC X(08).
+            01 WS-FILIAL-ATUAL PIC X(04) VALUE SPACES.
+            77 WS-FS-CLI PIC 99.
+            77 WS-FS-EST PIC 99.
+            77 WS-FS-EMP PIC 99.
+            77 WS-LA PIC 99 VALUE 01.
+            77 ARQ-EOF PIC 9 VALUE 0.
+            77 WS-ALUGADOS PIC 9(02).
+            77 WS-TOTAL-ALUGADOS PIC 9(04) VALUE 0.
+            77 WS-FILTRAR PIC X(01).
+            01 WS-DATA-DE  PIC X(20).
+            01 WS-DATA-ATE PIC X(20).
+            01 WS-DATA-TMP PIC X(20).
+            77 WS-DATA-VALIDA PIC 9 VALUE 0.
+            77 WS-DATA-DIA PIC 9(02).
+            77 WS-DATA-MES PIC 9(02).
+            77 WS-DATA-ANO PIC 9(04).
+            77 WS-CAT-ATUAL PIC X(10) VALUE SPACES.
+            77 WS-CAT-QTD PIC 9(04) VALUE 0.
+            77 WS-CAT-DISP PIC 9(04) VALUE 0.
+            77 WS-CAT-ALUGADOS PIC 9(04) VALUE 0.
+            01 WS-RANKING.
+               05 WS-RANK-ENTRY OCCURS 99 TIMES.
+                   10 WS-RANK-TITULO PIC X(20).
+                   10 WS-RANK-CONT PIC 9(04).
+            77 WS-RANK-TOTAL PIC 9(02) VALUE 0.
+            77 WS-RANK-LIMIT PIC 9(02) VALUE 10.
+            77 WS-RANK-ACHOU PIC 9 VALUE 0.
+            77 WS-RANK-I PIC 9(02).
+            77 WS-RANK-J PIC 9(02).
+            77 WS-RANK-MAXPOS PIC 9(02).
+            01 WS-RANK-TMP-TITULO PIC X(20).
+            77 WS-RANK-TMP-CONT PIC 9(04).
        SCREEN SECTION.
        01 RELATORIOS-SCREEN.
             02 BLANK SCREEN.
@@ -20,12 +135,17 @@
             02 LINE 4  COL 1  VALUE "- 1 - LISTAGEM DE CLIENTES:    -".
             02 LINE 5  COL 1  VALUE "- 2 - LIESTAGEM DE FILMES:     -".
             02 LINE 6  COL 1  VALUE "- 3 - HISTORICO DE EMPRESTIMOS:-".
-            02 LINE 7  COL 1  VALUE "-                      0-VOLTAR-".
-            02 LINE 8  COL 1  VALUE "-                              -".
-            02 LINE 8  COL 30 PIC 9(1) TO WS-OPTION.
-            02 LINE 9  COL 1  VALUE "--------------------------------".
+            02 LINE 7  COL 1  VALUE "- 4 - FILMES POR CATEGORIA:    -".
+            02 LINE 8  COL 1  VALUE "- 5 - TOP 10 MAIS ALUGADOS:    -".
+            02 LINE 9  COL 1  VALUE "-                      0-VOLTAR-".
+            02 LINE 10 COL 1  VALUE "-                              -".
+            02 LINE 10 COL 30 PIC 9(1) TO WS-OPTION.
+            02 LINE 11 COL 1  VALUE "--------------------------------".
        PROCEDURE DIVISION.
        RELATORIOS.
+           IF WS-FILIAL-ATUAL = SPACES
+               PERFORM DEFINIR-FILIAL
+           END-IF.
            DISPLAY RELATORIOS-SCREEN.
            ACCEPT RELATORIOS-SCREEN.
            EVALUATE WS-OPTION
@@ -37,18 +157,382 @@
                    GO TO FILMES
                WHEN 3
                    GO TO EMPRESTIMOS
+               WHEN 4
+                   GO TO CATEGORIA
+               WHEN 5
+                   GO TO RANKING
                WHEN OTHER
                    DISPLAY "OPCAO INVALIDA" AT LINE 12
                    DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 13
                    ACCEPT WS-LIXO AT LINE 13 COL 26
-                   GO TO EMPRESTIMOS
+                   GO TO RELATORIOS
            END-EVALUATE.
+
+       DEFINIR-FILIAL.
+           DISPLAY "FILIAL ATUAL (CODIGO): " AT LINE 1 COL 36.
+           ACCEPT WS-FILIAL-ATUAL AT LINE 1 COL 60.
+
        CLIENTES.
-           
+           OPEN INPUT ARQ-CLIENTES.
+           IF WS-FS-CLI <> 0
+               DISPLAY "NENHUM CLIENTE CADASTRADO" AT LINE 11 COL 36
+               DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 12 COL 36
+               ACCEPT WS-LIXO AT LINE 12 COL 62
+               GO TO RELATORIOS.
+           DISPLAY "RELATORIO DE CLIENTES" AT LINE 1 COL 36.
+           SET ARQ-EOF TO 0.
+           MOVE SPACES TO CLIENTE-NOME.
+           START ARQ-CLIENTES KEY IS NOT LESS THAN CLIENTE-NOME
+               INVALID KEY SET ARQ-EOF TO 1.
+           PERFORM UNTIL ARQ-EOF = 1
+               READ ARQ-CLIENTES NEXT INTO WS-CLIENTE
+                   AT END SET ARQ-EOF TO 1
+                   NOT AT END
+                       DISPLAY WS-CLIENTE-NOME AT LINE WS-LA COL 36
+                       DISPLAY " - EMPRESTIMOS: " AT LINE WS-LA COL 58
+                       DISPLAY WS-CLIENTE-EMP AT LINE WS-LA COL 74
+                       DISPLAY " - SALDO DEVEDOR: " AT LINE WS-LA COL 77
+                       DISPLAY WS-CLIENTE-SALDO AT LINE WS-LA COL 95
+                       ADD 1 TO WS-LA
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-CLIENTES.
+           SET ARQ-EOF TO 0.
+           ADD 1 TO WS-LA.
+           DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE WS-LA COL 36.
+           ACCEPT WS-LIXO AT LINE WS-LA COL 62.
+           SET WS-LA TO 1.
+           GO TO RELATORIOS.
        FILMES.
-           
+           OPEN INPUT ARQ-ESTOQUE.
+           IF WS-FS-EST <> 0
+               DISPLAY "NENHUM FILME CADASTRADO" AT LINE 11 COL 36
+               DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 12 COL 36
+               ACCEPT WS-LIXO AT LINE 12 COL 62
+               GO TO RELATORIOS.
+           DISPLAY "RELATORIO DE FILMES" AT LINE 1 COL 36.
+           SET ARQ-EOF TO 0.
+           MOVE 0 TO WS-TOTAL-ALUGADOS.
+           MOVE 1 TO FILME-ID.
+           START ARQ-ESTOQUE KEY IS NOT LESS THAN FILME-ID
+               INVALID KEY SET ARQ-EOF TO 1.
+           PERFORM UNTIL ARQ-EOF = 1
+               READ ARQ-ESTOQUE NEXT INTO WS-FILME
+                   AT END SET ARQ-EOF TO 1
+                   NOT AT END
+                       IF WS-FILME-FILIAL = WS-FILIAL-ATUAL
+                           SUBTRACT WS-FILME-DISP FROM WS-FILME-QTD
+                               GIVING WS-ALUGADOS
+                           ADD WS-ALUGADOS TO WS-TOTAL-ALUGADOS
+                           DISPLAY WS-FILME-ID AT LINE WS-LA COL 36
+                           DISPLAY WS-FILME-TITULO AT LINE WS-LA COL 39
+                           DISPLAY " QTD: " AT LINE WS-LA COL 60
+                           DISPLAY WS-FILME-QTD AT LINE WS-LA COL 66
+                           DISPLAY " DISP: " AT LINE WS-LA COL 69
+                           DISPLAY WS-FILME-DISP AT LINE WS-LA COL 76
+                           DISPLAY " ALUGADOS: " AT LINE WS-LA COL 79
+                           DISPLAY WS-ALUGADOS AT LINE WS-LA COL 90
+                           DISPLAY " CATEGORIA: " AT LINE WS-LA COL 93
+                           DISPLAY WS-FILME-CATEGORIA
+                               AT LINE WS-LA COL 105
+                           ADD 1 TO WS-LA
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-ESTOQUE.
+           SET ARQ-EOF TO 0.
+           ADD 1 TO WS-LA.
+           DISPLAY "TOTAL DE COPIAS ALUGADAS: " AT LINE WS-LA COL 36.
+           DISPLAY WS-TOTAL-ALUGADOS AT LINE WS-LA COL 62.
+           ADD 2 TO WS-LA.
+           DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE WS-LA COL 36.
+           ACCEPT WS-LIXO AT LINE WS-LA COL 62.
+           SET WS-LA TO 1.
+           GO TO RELATORIOS.
+
+       CATEGORIA.
+           OPEN INPUT ARQ-ESTOQUE.
+           IF WS-FS-EST <> 0
+               DISPLAY "NENHUM FILME CADASTRADO" AT LINE 11 COL 36
+               DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 12 COL 36
+               ACCEPT WS-LIXO AT LINE 12 COL 62
+               GO TO RELATORIOS.
+           DISPLAY "RELATORIO POR CATEGORIA" AT LINE 1 COL 36.
+           SET ARQ-EOF TO 0.
+           MOVE SPACES TO WS-CAT-ATUAL.
+           MOVE 0 TO WS-CAT-QTD.
+           MOVE 0 TO WS-CAT-DISP.
+           MOVE 0 TO WS-CAT-ALUGADOS.
+           MOVE SPACES TO FILME-CATEGORIA.
+           START ARQ-ESTOQUE KEY IS NOT LESS THAN FILME-CATEGORIA
+               INVALID KEY SET ARQ-EOF TO 1.
+           PERFORM UNTIL ARQ-EOF = 1
+               READ ARQ-ESTOQUE NEXT INTO WS-FILME
+                   AT END SET ARQ-EOF TO 1
+                   NOT AT END
+                       IF WS-FILME-FILIAL = WS-FILIAL-ATUAL
+                           IF WS-FILME-CATEGORIA NOT = WS-CAT-ATUAL
+                               PERFORM CATEGORIA-QUEBRA
+                               PERFORM CATEGORIA-NOVO-GRUPO
+                           END-IF
+                           SUBTRACT WS-FILME-DISP FROM WS-FILME-QTD
+                               GIVING WS-ALUGADOS
+                           DISPLAY WS-FILME-TITULO AT LINE WS-LA COL 40
+                           DISPLAY " QTD: " AT LINE WS-LA COL 61
+                           DISPLAY WS-FILME-QTD AT LINE WS-LA COL 67
+                           DISPLAY " DISP: " AT LINE WS-LA COL 70
+                           DISPLAY WS-FILME-DISP AT LINE WS-LA COL 77
+                           ADD WS-FILME-QTD TO WS-CAT-QTD
+                           ADD WS-FILME-DISP TO WS-CAT-DISP
+                           ADD WS-ALUGADOS TO WS-CAT-ALUGADOS
+                           ADD 1 TO WS-LA
+                       END-IF
+               END-READ
+           END-PERFORM.
+           PERFORM CATEGORIA-QUEBRA.
+           CLOSE ARQ-ESTOQUE.
+           SET ARQ-EOF TO 0.
+           ADD 1 TO WS-LA.
+           DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE WS-LA COL 36.
+           ACCEPT WS-LIXO AT LINE WS-LA COL 62.
+           SET WS-LA TO 1.
+           GO TO RELATORIOS.
+
+       CATEGORIA-QUEBRA.
+           IF WS-CAT-ATUAL NOT = SPACES
+               DISPLAY "SUBTOTAL QTD: " AT LINE WS-LA COL 40
+               DISPLAY WS-CAT-QTD AT LINE WS-LA COL 54
+               DISPLAY " DISP: " AT LINE WS-LA COL 58
+               DISPLAY WS-CAT-DISP AT LINE WS-LA COL 65
+               DISPLAY " ALUGADOS: " AT LINE WS-LA COL 69
+               DISPLAY WS-CAT-ALUGADOS AT LINE WS-LA COL 80
+               ADD 2 TO WS-LA
+           END-IF.
+
+       CATEGORIA-NOVO-GRUPO.
+           MOVE WS-FILME-CATEGORIA TO WS-CAT-ATUAL.
+           MOVE 0 TO WS-CAT-QTD.
+           MOVE 0 TO WS-CAT-DISP.
+           MOVE 0 TO WS-CAT-ALUGADOS.
+           DISPLAY "CATEGORIA: " AT LINE WS-LA COL 36.
+           DISPLAY WS-CAT-ATUAL AT LINE WS-LA COL 47.
+           ADD 1 TO WS-LA.
+
        EMPRESTIMOS.
-           
+           DISPLAY "FILTRAR POR DATA DE EMPRESTIMO (S/N)? " AT LINE 1
+               COL 36.
+           ACCEPT WS-FILTRAR AT LINE 1 COL 76.
+           MOVE SPACES TO WS-DATA-DE.
+           MOVE SPACES TO WS-DATA-ATE.
+           IF WS-FILTRAR = "S" OR WS-FILTRAR = "s"
+               MOVE 0 TO WS-DATA-VALIDA
+               PERFORM UNTIL WS-DATA-VALIDA = 1
+                   DISPLAY "DATA INICIAL (DE) - DD/MM/AAAA: "
+                       AT LINE 2 COL 36
+                   ACCEPT WS-DATA-DE AT LINE 2 COL 69
+                   MOVE WS-DATA-DE TO WS-DATA-TMP
+                   PERFORM VALIDA-DATA
+                   IF WS-DATA-VALIDA = 0
+                       DISPLAY "DATA INVALIDA. DIGITE NOVAMENTE."
+                           AT LINE 11 COL 36
+                   ELSE
+                       MOVE WS-DATA-TMP TO WS-DATA-DE
+                   END-IF
+               END-PERFORM
+               MOVE 0 TO WS-DATA-VALIDA
+               PERFORM UNTIL WS-DATA-VALIDA = 1
+                   DISPLAY "DATA FINAL (ATE) - DD/MM/AAAA: "
+                       AT LINE 3 COL 36
+                   ACCEPT WS-DATA-ATE AT LINE 3 COL 68
+                   MOVE WS-DATA-ATE TO WS-DATA-TMP
+                   PERFORM VALIDA-DATA
+                   IF WS-DATA-VALIDA = 0
+                       DISPLAY "DATA INVALIDA. DIGITE NOVAMENTE."
+                           AT LINE 11 COL 36
+                   ELSE
+                       MOVE WS-DATA-TMP TO WS-DATA-ATE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           OPEN INPUT ARQ-EMPRESTIMOS.
+           IF WS-FS-EMP <> 0
+               DISPLAY "NENHUM EMPRESTIMO REGISTRADO" AT LINE 11 COL 36
+               DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 12 COL 36
+               ACCEPT WS-LIXO AT LINE 12 COL 62
+               GO TO RELATORIOS.
+           DISPLAY "HISTORICO DE EMPRESTIMOS" AT LINE 4 COL 36.
+           SET ARQ-EOF TO 0.
+           SET WS-LA TO 5.
+           MOVE 1 TO EMP-ID.
+           START ARQ-EMPRESTIMOS KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY SET ARQ-EOF TO 1.
+           PERFORM UNTIL ARQ-EOF = 1
+               READ ARQ-EMPRESTIMOS NEXT INTO WS-EMPRESTIMO
+                   AT END SET ARQ-EOF TO 1
+                   NOT AT END
+                       IF WS-EMP-FILIAL = WS-FILIAL-ATUAL
+                           IF WS-FILTRAR = "S" OR WS-FILTRAR = "s"
+                               IF WS-DATA-INI < WS-DATA-DE
+                                   OR WS-DATA-INI > WS-DATA-ATE
+                                   CONTINUE
+                               ELSE
+                                   PERFORM EMPRESTIMOS-LINHA
+                               END-IF
+                           ELSE
+                               PERFORM EMPRESTIMOS-LINHA
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESTIMOS.
+           SET ARQ-EOF TO 0.
+           ADD 1 TO WS-LA.
+           DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE WS-LA COL 36.
+           ACCEPT WS-LIXO AT LINE WS-LA COL 62.
+           SET WS-LA TO 1.
+           GO TO RELATORIOS.
+
+       VALIDA-DATA.
+           MOVE 0 TO WS-DATA-VALIDA.
+           IF WS-DATA-TMP(3:1) = "/" AND WS-DATA-TMP(6:1) = "/"
+               IF WS-DATA-TMP(1:2) IS NUMERIC
+                   AND WS-DATA-TMP(4:2) IS NUMERIC
+                   AND WS-DATA-TMP(7:4) IS NUMERIC
+                   MOVE WS-DATA-TMP(1:2) TO WS-DATA-DIA
+                   MOVE WS-DATA-TMP(4:2) TO WS-DATA-MES
+                   MOVE WS-DATA-TMP(7:4) TO WS-DATA-ANO
+                   PERFORM VERIFICA-DIA-MES
+                   IF WS-DATA-VALIDA = 1
+                       MOVE SPACES TO WS-DATA-TMP
+                       MOVE WS-DATA-ANO TO WS-DATA-TMP(1:4)
+                       MOVE WS-DATA-MES TO WS-DATA-TMP(5:2)
+                       MOVE WS-DATA-DIA TO WS-DATA-TMP(7:2)
+                   END-IF
+               END-IF
+           ELSE
+               IF WS-DATA-TMP(1:8) IS NUMERIC
+                   MOVE WS-DATA-TMP(1:4) TO WS-DATA-ANO
+                   MOVE WS-DATA-TMP(5:2) TO WS-DATA-MES
+                   MOVE WS-DATA-TMP(7:2) TO WS-DATA-DIA
+                   PERFORM VERIFICA-DIA-MES
+               END-IF
+           END-IF.
+
+       VERIFICA-DIA-MES.
+           MOVE 0 TO WS-DATA-VALIDA.
+           IF WS-DATA-MES >= 1 AND WS-DATA-MES <= 12
+               AND WS-DATA-DIA >= 1 AND WS-DATA-DIA <= 31
+               AND WS-DATA-ANO >= 1900 AND WS-DATA-ANO <= 2999
+               MOVE 1 TO WS-DATA-VALIDA
+           END-IF.
+
+       EMPRESTIMOS-LINHA.
+           DISPLAY "INI: " AT LINE WS-LA COL 36.
+           DISPLAY WS-DATA-INI AT LINE WS-LA COL 41.
+           DISPLAY " FIM: " AT LINE WS-LA COL 62.
+           DISPLAY WS-DATA-FIM AT LINE WS-LA COL 68.
+           DISPLAY " CLIENTE: " AT LINE WS-LA COL 89.
+           DISPLAY WS-PESSOA AT LINE WS-LA COL 99.
+           DISPLAY " FILME: " AT LINE WS-LA COL 120.
+           DISPLAY WS-FILME-EMP AT LINE WS-LA COL 128.
+           DISPLAY " SIT: " AT LINE WS-LA COL 149.
+           IF WS-EMP-STATUS = "A"
+               DISPLAY "ABERTO" AT LINE WS-LA COL 155
+           ELSE
+               DISPLAY "DEVOLVIDO" AT LINE WS-LA COL 155
+           END-IF.
+           ADD 1 TO WS-LA.
+
+       RANKING.
+           OPEN INPUT ARQ-EMPRESTIMOS.
+           IF WS-FS-EMP <> 0
+               DISPLAY "NENHUM EMPRESTIMO REGISTRADO" AT LINE 11 COL 36
+               DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 12 COL 36
+               ACCEPT WS-LIXO AT LINE 12 COL 62
+               GO TO RELATORIOS.
+           DISPLAY "TOP 10 FILMES MAIS ALUGADOS" AT LINE 1 COL 36.
+           MOVE 0 TO WS-RANK-TOTAL.
+           SET ARQ-EOF TO 0.
+           MOVE 1 TO EMP-ID.
+           START ARQ-EMPRESTIMOS KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY SET ARQ-EOF TO 1.
+           PERFORM UNTIL ARQ-EOF = 1
+               READ ARQ-EMPRESTIMOS NEXT INTO WS-EMPRESTIMO
+                   AT END SET ARQ-EOF TO 1
+                   NOT AT END
+                       IF WS-EMP-FILIAL = WS-FILIAL-ATUAL
+                           PERFORM REGISTRA-RANKING
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESTIMOS.
+           SET ARQ-EOF TO 0.
+
+           PERFORM ORDENA-RANKING.
+
+           SET WS-LA TO 3.
+           MOVE 1 TO WS-RANK-I.
+           PERFORM UNTIL WS-RANK-I > WS-RANK-TOTAL
+                   OR WS-RANK-I > WS-RANK-LIMIT
+               DISPLAY WS-RANK-I AT LINE WS-LA COL 36
+               DISPLAY "- " AT LINE WS-LA COL 39
+               DISPLAY WS-RANK-TITULO(WS-RANK-I) AT LINE WS-LA COL 41
+               DISPLAY " ALUGUEIS: " AT LINE WS-LA COL 62
+               DISPLAY WS-RANK-CONT(WS-RANK-I) AT LINE WS-LA COL 73
+               ADD 1 TO WS-LA
+               ADD 1 TO WS-RANK-I
+           END-PERFORM.
+           ADD 1 TO WS-LA.
+           DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE WS-LA COL 36.
+           ACCEPT WS-LIXO AT LINE WS-LA COL 62.
+           SET WS-LA TO 1.
+           GO TO RELATORIOS.
+
+       REGISTRA-RANKING.
+           MOVE 0 TO WS-RANK-ACHOU.
+           MOVE 1 TO WS-RANK-I.
+           PERFORM UNTIL WS-RANK-I > WS-RANK-TOTAL
+                   OR WS-RANK-ACHOU = 1
+               IF WS-RANK-TITULO(WS-RANK-I) = WS-FILME-EMP
+                   ADD 1 TO WS-RANK-CONT(WS-RANK-I)
+                   MOVE 1 TO WS-RANK-ACHOU
+               END-IF
+               ADD 1 TO WS-RANK-I
+           END-PERFORM.
+           IF WS-RANK-ACHOU = 0 AND WS-RANK-TOTAL < 99
+               ADD 1 TO WS-RANK-TOTAL
+               MOVE WS-FILME-EMP TO WS-RANK-TITULO(WS-RANK-TOTAL)
+               MOVE 1 TO WS-RANK-CONT(WS-RANK-TOTAL)
+           END-IF.
+
+       ORDENA-RANKING.
+           MOVE 1 TO WS-RANK-I.
+           PERFORM UNTIL WS-RANK-I >= WS-RANK-TOTAL
+               MOVE WS-RANK-I TO WS-RANK-MAXPOS
+               MOVE WS-RANK-I TO WS-RANK-J
+               ADD 1 TO WS-RANK-J
+               PERFORM UNTIL WS-RANK-J > WS-RANK-TOTAL
+                   IF WS-RANK-CONT(WS-RANK-J) >
+                           WS-RANK-CONT(WS-RANK-MAXPOS)
+                       MOVE WS-RANK-J TO WS-RANK-MAXPOS
+                   END-IF
+                   ADD 1 TO WS-RANK-J
+               END-PERFORM
+               IF WS-RANK-MAXPOS NOT = WS-RANK-I
+                   MOVE WS-RANK-TITULO(WS-RANK-I) TO WS-RANK-TMP-TITULO
+                   MOVE WS-RANK-CONT(WS-RANK-I) TO WS-RANK-TMP-CONT
+                   MOVE WS-RANK-TITULO(WS-RANK-MAXPOS)
+                       TO WS-RANK-TITULO(WS-RANK-I)
+                   MOVE WS-RANK-CONT(WS-RANK-MAXPOS)
+                       TO WS-RANK-CONT(WS-RANK-I)
+                   MOVE WS-RANK-TMP-TITULO
+                       TO WS-RANK-TITULO(WS-RANK-MAXPOS)
+                   MOVE WS-RANK-TMP-CONT TO WS-RANK-CONT(WS-RANK-MAXPOS)
+               END-IF
+               ADD 1 TO WS-RANK-I
+           END-PERFORM.
+
        FIM.
        END PROGRAM RELATORIOS.
        
\ No newline at end of file
