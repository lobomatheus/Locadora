@@ -12,10 +12,22 @@
        SELECT ARQ-ESTOQUE
            ASSIGN TO "./estoque.dat"
            ORGANIZATION IS INDEXED
-           ACCESS IS RANDOM
+           ACCESS IS DYNAMIC
            RECORD KEY IS FILME-ID
-           ALTERNATE KEY IS FILME-TITULO
+           ALTERNATE KEY IS FILME-TITULO WITH DUPLICATES
+           ALTERNATE KEY IS FILME-CATEGORIA WITH DUPLICATES
+           ALTERNATE KEY IS FILME-FILIAL WITH DUPLICATES
            FILE STATUS IS WS-FILESTATUS.
+       SELECT ARQ-EST-CSV
+           ASSIGN TO "./estoque.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CSV.
+       SELECT ARQ-CONTADOR
+           ASSIGN TO "./contador.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS CONT-TIPO
+           FILE STATUS IS WS-FS-CONT.
        DATA DIVISION.
        FILE SECTION.
        FD ARQ-ESTOQUE.
@@ -24,6 +36,16 @@
            05 FILME-TITULO PIC X(20).
            05 FILME-QTD  PIC 9(02).
            05 FILME-DISP PIC 9(02).
+           05 FILME-CATEGORIA PIC X(10).
+           05 FILME-PRECO PIC 9(04)V99.
+           05 FILME-LANCAMENTO PIC X(01).
+           05 FILME-FILIAL PIC X(04).
+       FD ARQ-EST-CSV.
+       01 EST-CSV-LINHA PIC X(80).
+       FD ARQ-CONTADOR.
+       01 CONTADOR-REC.
+           05 CONT-TIPO PIC X(10).
+           05 CONT-ULTIMO PIC 9(06).
 
        WORKING-STORAGE SECTION.
             77 WS-OPTION PIC 9(01).
@@ -33,6 +55,10 @@
                05 WS-FILME-TITULO PIC X(20).
                05 WS-FILME-QTD PIC 9(02).
                05 WS-FILME-DISP PIC 9(02).
+               05 WS-FILME-CATEGORIA PIC X(10).
+               05 WS-FILME-PRECO PIC 9(04)V99.
+               05 WS-FILME-LANCAMENTO PIC X(01).
+               05 WS-FILME-FILIAL PIC X(04).
             77 ARQ-EOF PIC 9(1) VALUE 0.
             77 WS-FILESTATUS PIC 99.
             77 WS-LA PIC 99 VALUE 1.
@@ -41,6 +67,20 @@
                05 WS-QTD-AUX PIC 99.
             77 WS-EXISTE PIC 9 VALUE 0.
             77 WS-ALUGADOS PIC 9 VALUE 0.
+            01 WS-AUD-PROGRAMA PIC X(10) VALUE "ESTOQUE".
+            01 WS-AUD-OPERACAO PIC X(10).
+            01 WS-AUD-CHAVE PIC X(20).
+            01 WS-AUD-DETALHE PIC X(40).
+            01 WS-TRECHO PIC X(20).
+            01 WS-TRECHO-TRIM PIC X(20).
+            77 WS-TRECHO-LEN PIC 9(02).
+            77 WS-MATCH-COUNT PIC 9(02).
+            77 WS-ACHOU-TRECHO PIC 9 VALUE 0.
+            77 WS-FS-CSV PIC 99.
+            77 WS-CSV-CONT PIC 9(04) VALUE 0.
+            01 WS-FILIAL-ATUAL PIC X(04) VALUE SPACES.
+            77 WS-FS-CONT PIC 99.
+            77 WS-MAX-FILME-ID PIC 9(02) VALUE 0.
        SCREEN SECTION.
        01 ESTOQUE-SCREEN.
             02 BLANK SCREEN.
@@ -50,13 +90,18 @@
             02 LINE 4 COL 1 VALUE "- 1 - BUSCAR FILME             - |".
             02 LINE 5 COL 1 VALUE "- 2 - ADICIONAR FILME          - |".
             02 LINE 6 COL 1 VALUE "- 3 - REMOVER FILME            - |".
-            02 LINE 7 COL 1 VALUE "-                      0-VOLTAR- |".
-            02 LINE 8 COL 1 VALUE "-                              - |".
-            02 LINE 8 COL 30 PIC 9(1) TO WS-OPTION.
-            02 LINE 9 COL 1 VALUE "-------------------------------- |".
+            02 LINE 7 COL 1 VALUE "- 4 - BUSCAR POR TRECHO        - |".
+            02 LINE 8 COL 1 VALUE "- 5 - EXPORTAR CSV             - |".
+            02 LINE 9 COL 1 VALUE "-                      0-VOLTAR- |".
+            02 LINE 10 COL 1 VALUE "-                             - |".
+            02 LINE 10 COL 30 PIC 9(1) TO WS-OPTION.
+            02 LINE 11 COL 1 VALUE "-------------------------------- |".
 
        PROCEDURE DIVISION.
        ESTOQUE.
+           IF WS-FILIAL-ATUAL = SPACES
+               PERFORM DEFINIR-FILIAL
+           END-IF.
            DISPLAY ESTOQUE-SCREEN.
            ACCEPT ESTOQUE-SCREEN.
            EVALUATE WS-OPTION
@@ -65,9 +110,13 @@
                WHEN 1
                    GO TO EXIBIR2
                WHEN 2
-                   GO TO GET_ULTIMO_ID
+                   GO TO ADICIONAR
                WHEN 3
                    GO TO REMOVER
+               WHEN 4
+                   GO TO BUSCAR-TRECHO
+               WHEN 5
+                   GO TO EXPORTAR-CSV
                WHEN OTHER
                    DISPLAY "OPCAO INVALIDA" AT LINE 12
                    DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 13
@@ -75,6 +124,10 @@
                    GO TO ESTOQUE
            END-EVALUATE.
 
+       DEFINIR-FILIAL.
+           DISPLAY "FILIAL ATUAL (CODIGO): " AT LINE 1 COL 36.
+           ACCEPT WS-FILIAL-ATUAL AT LINE 1 COL 60.
+
        *>EXIBIR.
        *>    MOVE 1 TO FILME-ID.
        *>    OPEN INPUT ARQ-ESTOQUE.
@@ -117,23 +170,92 @@
                INVALID KEY
                    DISPLAY "FILME NAO CADASTRADO" AT LINE 3 COL 36
                NOT INVALID KEY
-                   DISPLAY "FILME: " AT LINE 3 COL 36
-                   DISPLAY WS-FILME-TITULO AT LINE 3 COL 43
-                   DISPLAY " - TOTAL: " AT LINE 3 COL 63
-                   DISPLAY WS-FILME-QTD AT LINE 3 COL 73
-                   DISPLAY " - DISP: " AT LINE 3 COL 76
-                   DISPLAY WS-FILME-DISP AT LINE 3 COL 85
+                   IF WS-FILME-FILIAL NOT = WS-FILIAL-ATUAL
+                       DISPLAY "FILME NAO CADASTRADO" AT LINE 3 COL 36
+                   ELSE
+                       DISPLAY "FILME: " AT LINE 3 COL 36
+                       DISPLAY WS-FILME-TITULO AT LINE 3 COL 43
+                       DISPLAY " - TOTAL: " AT LINE 3 COL 63
+                       DISPLAY WS-FILME-QTD AT LINE 3 COL 73
+                       DISPLAY " - DISP: " AT LINE 3 COL 76
+                       DISPLAY WS-FILME-DISP AT LINE 3 COL 85
+                       DISPLAY " - FILIAL: " AT LINE 3 COL 88
+                       DISPLAY WS-FILME-FILIAL AT LINE 3 COL 99
+                   END-IF
            END-READ
            CLOSE ARQ-ESTOQUE.
            DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 5 COL 36.
            ACCEPT WS-LIXO AT LINE 5 COL 62.
-           GO TO ESTOQUE. 
+           GO TO ESTOQUE.
+
+       BUSCAR-TRECHO.
+           DISPLAY "DIGITE PARTE DO TITULO: " AT LINE 1 COL 36.
+           ACCEPT WS-TRECHO AT LINE 1 COL 60.
+           MOVE FUNCTION TRIM(WS-TRECHO) TO WS-TRECHO-TRIM.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TRECHO))
+               TO WS-TRECHO-LEN.
+           MOVE 0 TO WS-ACHOU-TRECHO.
+           IF WS-TRECHO-LEN = 0
+               DISPLAY "DIGITE ALGUM TRECHO" AT LINE 11 COL 36
+               DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 12 COL 36
+               ACCEPT WS-LIXO AT LINE 12 COL 62
+               GO TO ESTOQUE.
+
+           OPEN INPUT ARQ-ESTOQUE.
+           IF WS-FILESTATUS <> 0
+               GO TO ERROARQ.
+           MOVE 1 TO FILME-ID.
+           SET ARQ-EOF TO 0.
+           START ARQ-ESTOQUE KEY IS NOT LESS THAN FILME-ID
+               INVALID KEY SET ARQ-EOF TO 1.
+           PERFORM UNTIL ARQ-EOF = 1
+               READ ARQ-ESTOQUE NEXT INTO WS-FILME
+                   AT END SET ARQ-EOF TO 1
+                   NOT AT END
+                       MOVE 0 TO WS-MATCH-COUNT
+                       INSPECT WS-FILME-TITULO TALLYING
+                           WS-MATCH-COUNT FOR ALL
+                           WS-TRECHO-TRIM(1:WS-TRECHO-LEN)
+                       IF WS-MATCH-COUNT > 0
+                           AND WS-FILME-FILIAL = WS-FILIAL-ATUAL
+                           MOVE 1 TO WS-ACHOU-TRECHO
+                           DISPLAY WS-FILME-TITULO AT LINE WS-LA COL 36
+                           DISPLAY " - TOTAL: " AT LINE WS-LA COL 63
+                           DISPLAY WS-FILME-QTD AT LINE WS-LA COL 73
+                           DISPLAY " - DISP: " AT LINE WS-LA COL 76
+                           DISPLAY WS-FILME-DISP AT LINE WS-LA COL 85
+                           ADD 1 TO WS-LA
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF WS-ACHOU-TRECHO = 0
+               DISPLAY "NENHUM FILME ENCONTRADO" AT LINE WS-LA COL 36
+               ADD 1 TO WS-LA
+           END-IF.
+           CLOSE ARQ-ESTOQUE.
+           SET ARQ-EOF TO 0.
+           ADD 1 TO WS-LA.
+           DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE WS-LA COL 36.
+           ACCEPT WS-LIXO AT LINE WS-LA COL 62.
+           SET WS-LA TO 1.
+           GO TO ESTOQUE.
 
        ADICIONAR.
            DISPLAY "DIGITE O NOME DO FILME: " AT LINE 1 COL 36.
            ACCEPT FILME-TITULO AT LINE 1 COL 60.
            DISPLAY "DIGITE A QUANTIDADE: " AT LINE 2 COL 36.
            ACCEPT WS-QTD-AUX AT LINE 2 COL 60.
+           IF WS-QTD-AUX IS NOT NUMERIC OR WS-QTD-AUX = 0
+               DISPLAY "QUANTIDADE INVALIDA" AT LINE 11 COL 36
+               DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 12 COL 36
+               ACCEPT WS-LIXO AT LINE 12 COL 62
+               GO TO ESTOQUE.
+           DISPLAY "DIGITE A CATEGORIA: " AT LINE 3 COL 36.
+           ACCEPT WS-FILME-CATEGORIA AT LINE 3 COL 56.
+           DISPLAY "DIGITE O PRECO (POR DIA): " AT LINE 4 COL 36.
+           ACCEPT WS-FILME-PRECO AT LINE 4 COL 62.
+           DISPLAY "LANCAMENTO (S/N): " AT LINE 5 COL 36.
+           ACCEPT WS-FILME-LANCAMENTO AT LINE 5 COL 54.
 
            OPEN I-O ARQ-ESTOQUE.
            IF WS-FILESTATUS <> 0
@@ -141,18 +263,62 @@
            READ ARQ-ESTOQUE INTO WS-FILME
                KEY IS FILME-TITULO
                INVALID KEY
+                   PERFORM GET_ULTIMO_ID
                    MOVE WS-QTD-AUX TO FILME-QTD
                    MOVE WS-QTD-AUX TO FILME-DISP
+                   MOVE WS-FILME-CATEGORIA TO FILME-CATEGORIA
+                   MOVE WS-FILME-PRECO TO FILME-PRECO
+                   MOVE WS-FILME-LANCAMENTO TO FILME-LANCAMENTO
+                   MOVE WS-FILIAL-ATUAL TO FILME-FILIAL
                    WRITE FILME
-                   DISPLAY " " AT LINE 13 COL 36
+                       INVALID KEY
+                           DISPLAY "ERRO: ID DE FILME JA EXISTE"
+                               AT LINE 13 COL 36
+                           DISPLAY "PRESSIONE QUALQUER TECLA"
+                               AT LINE 14 COL 36
+                           ACCEPT WS-LIXO AT LINE 14 COL 62
+                           CLOSE ARQ-ESTOQUE
+                           GO TO ESTOQUE
+                       NOT INVALID KEY
+                           DISPLAY " " AT LINE 13 COL 36
+                           MOVE "ADICIONAR" TO WS-AUD-OPERACAO
+                           MOVE FILME-TITULO TO WS-AUD-CHAVE
+                           STRING "NOVO TITULO, QTD 0 -> "
+                                   DELIMITED BY SIZE
+                               FILME-QTD DELIMITED BY SIZE
+                               INTO WS-AUD-DETALHE
+                           CALL "AUDITLOG" USING WS-AUD-PROGRAMA
+                               WS-AUD-OPERACAO WS-AUD-CHAVE
+                               WS-AUD-DETALHE
+                           DISPLAY "FILME ADICIONADO" AT LINE 11 COL 36
+                   END-WRITE
                NOT INVALID KEY
-                   MOVE WS-FILME-ID TO FILME-ID
-                   ADD WS-QTD-AUX TO WS-FILME-QTD GIVING FILME-QTD
-                   ADD WS-QTD-AUX TO WS-FILME-DISP GIVING FILME-DISP
-                   REWRITE FILME
-           END-READ
+                   IF WS-FILME-FILIAL NOT = WS-FILIAL-ATUAL
+                       DISPLAY "FILME CADASTRADO EM OUTRA FILIAL"
+                           AT LINE 13 COL 36
+                   ELSE
+                       MOVE WS-FILME-ID TO FILME-ID
+                       ADD WS-QTD-AUX TO WS-FILME-QTD GIVING FILME-QTD
+                       ADD WS-QTD-AUX TO WS-FILME-DISP
+                           GIVING FILME-DISP
+                       MOVE WS-FILME-CATEGORIA TO FILME-CATEGORIA
+                       MOVE WS-FILME-PRECO TO FILME-PRECO
+                       MOVE WS-FILME-LANCAMENTO TO FILME-LANCAMENTO
+                       MOVE WS-FILME-FILIAL TO FILME-FILIAL
+                       REWRITE FILME
+                       MOVE "ADICIONAR" TO WS-AUD-OPERACAO
+                       MOVE FILME-TITULO TO WS-AUD-CHAVE
+                       STRING "QTD " DELIMITED BY SIZE
+                               WS-FILME-QTD DELIMITED BY SIZE
+                               " -> " DELIMITED BY SIZE
+                               FILME-QTD DELIMITED BY SIZE
+                           INTO WS-AUD-DETALHE
+                       CALL "AUDITLOG" USING WS-AUD-PROGRAMA
+                           WS-AUD-OPERACAO WS-AUD-CHAVE WS-AUD-DETALHE
+                       DISPLAY "FILME ADICIONADO" AT LINE 11 COL 36
+                   END-IF
+           END-READ.
            CLOSE ARQ-ESTOQUE.
-           DISPLAY "FILME ADICIONADO" AT LINE 11 COL 36.
            DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 12 COL 36.
            ACCEPT WS-LIXO AT LINE 12 COL 62.
            GO TO ESTOQUE.
@@ -162,7 +328,12 @@
            ACCEPT FILME-TITULO AT LINE 1 COL 60.
            DISPLAY "QTD A SER REMOVIDA: " AT LINE 2 COL 36.
            ACCEPT WS-QTD-AUX AT LINE 2 COL 60.
-           
+           IF WS-QTD-AUX IS NOT NUMERIC OR WS-QTD-AUX = 0
+               DISPLAY "QUANTIDADE INVALIDA" AT LINE 11 COL 36
+               DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 12 COL 36
+               ACCEPT WS-LIXO AT LINE 12 COL 62
+               GO TO ESTOQUE.
+
            OPEN I-O ARQ-ESTOQUE.
            IF WS-FILESTATUS <> 0
                GO TO ERROARQ.
@@ -171,25 +342,43 @@
                INVALID KEY
                    DISPLAY "FILME NAO CADASTRADO" AT LINE 11 COL 36
                NOT INVALID KEY
-                   IF WS-FILME-QTD > WS-FILME-DISP
-                       MOVE 1 TO WS-ALUGADOS
-                   END-IF
-                   SUBTRACT WS-QTD-AUX FROM WS-FILME-QTD
-                   SUBTRACT WS-QTD-AUX FROM WS-FILME-DISP
-                   IF WS-FILME-QTD < 1
-                       IF WS-ALUGADOS = 1
-                           DISPLAY "FILMES ALUGADOS" AT LINE 11 COL 36
-                           MOVE 0 TO WS-ALUGADOS
-                       END-IF
-                       DELETE ARQ-ESTOQUE RECORD
-                       END-DELETE
+                   IF WS-FILME-FILIAL NOT = WS-FILIAL-ATUAL
+                       DISPLAY "FILME NAO CADASTRADO" AT LINE 11 COL 36
                    ELSE
-                       MOVE WS-FILME-ID TO FILME-ID
-                       MOVE WS-FILME-QTD TO FILME-QTD
-                       MOVE WS-FILME-DISP TO FILME-DISP
-                       REWRITE FILME
+                       IF WS-QTD-AUX > WS-FILME-QTD
+                           DISPLAY "QUANTIDADE MAIOR QUE O ESTOQUE"
+                               AT LINE 11 COL 36
+                       ELSE
+                           IF WS-FILME-QTD > WS-FILME-DISP
+                               MOVE 1 TO WS-ALUGADOS
+                           END-IF
+                           SUBTRACT WS-QTD-AUX FROM WS-FILME-QTD
+                           SUBTRACT WS-QTD-AUX FROM WS-FILME-DISP
+                           IF WS-FILME-QTD < 1
+                               IF WS-ALUGADOS = 1
+                                   DISPLAY "FILMES ALUGADOS"
+                                       AT LINE 11 COL 36
+                                   MOVE 0 TO WS-ALUGADOS
+                               END-IF
+                               DELETE ARQ-ESTOQUE RECORD
+                               END-DELETE
+                           ELSE
+                               MOVE WS-FILME-ID TO FILME-ID
+                               MOVE WS-FILME-QTD TO FILME-QTD
+                               MOVE WS-FILME-DISP TO FILME-DISP
+                               REWRITE FILME
+                           END-IF
+                           DISPLAY "EXEMPLARES REMOVIDOS"
+                               AT LINE 10 COL 36
+                           MOVE "REMOVER" TO WS-AUD-OPERACAO
+                           MOVE FILME-TITULO TO WS-AUD-CHAVE
+                           MOVE "EXEMPLARES REMOVIDOS DO ESTOQUE" TO
+                               WS-AUD-DETALHE
+                           CALL "AUDITLOG" USING WS-AUD-PROGRAMA
+                               WS-AUD-OPERACAO WS-AUD-CHAVE
+                               WS-AUD-DETALHE
+                       END-IF
                    END-IF
-                   DISPLAY "EXEMPLARES REMOVIDOS" AT LINE 10 COL 36
            END-READ.
            CLOSE ARQ-ESTOQUE.
 
@@ -197,6 +386,72 @@
            ACCEPT WS-LIXO AT LINE 12 COL 62.
            GO TO ESTOQUE.
 
+       EXPORTAR-CSV.
+           OPEN INPUT ARQ-ESTOQUE.
+           IF WS-FILESTATUS <> 0
+               GO TO ERROARQ.
+           OPEN OUTPUT ARQ-EST-CSV.
+           IF WS-FS-CSV <> 0
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CSV: "
+                   AT LINE 11 COL 36
+               DISPLAY WS-FS-CSV AT LINE 11 COL 68
+               CLOSE ARQ-ESTOQUE
+               DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 12 COL 36
+               ACCEPT WS-LIXO AT LINE 12 COL 62
+               GO TO ESTOQUE.
+
+           MOVE
+               "TITULO,QTD,DISPONIVEL,CATEGORIA,PRECO,LANCAMENTO,FILIAL"
+               TO EST-CSV-LINHA.
+           WRITE EST-CSV-LINHA.
+           MOVE 0 TO WS-CSV-CONT.
+           MOVE 1 TO FILME-ID.
+           SET ARQ-EOF TO 0.
+           START ARQ-ESTOQUE KEY IS NOT LESS THAN FILME-ID
+               INVALID KEY SET ARQ-EOF TO 1.
+           PERFORM UNTIL ARQ-EOF = 1
+               READ ARQ-ESTOQUE NEXT INTO WS-FILME
+                   AT END SET ARQ-EOF TO 1
+                   NOT AT END
+                       MOVE SPACES TO EST-CSV-LINHA
+                       STRING FUNCTION TRIM(WS-FILME-TITULO) DELIMITED
+                               BY SIZE
+                           "," DELIMITED BY SIZE
+                           WS-FILME-QTD DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           WS-FILME-DISP DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-FILME-CATEGORIA) DELIMITED
+                               BY SIZE
+                           "," DELIMITED BY SIZE
+                           WS-FILME-PRECO DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           WS-FILME-LANCAMENTO DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-FILME-FILIAL) DELIMITED
+                               BY SIZE
+                           INTO EST-CSV-LINHA
+                       END-STRING
+                       WRITE EST-CSV-LINHA
+                       ADD 1 TO WS-CSV-CONT
+               END-READ
+           END-PERFORM.
+           SET ARQ-EOF TO 0.
+           CLOSE ARQ-ESTOQUE.
+           CLOSE ARQ-EST-CSV.
+           MOVE "EXPORTAR" TO WS-AUD-OPERACAO.
+           MOVE "ESTOQUE.CSV" TO WS-AUD-CHAVE.
+           MOVE "EXPORTACAO CSV GERADA" TO WS-AUD-DETALHE.
+           CALL "AUDITLOG" USING WS-AUD-PROGRAMA WS-AUD-OPERACAO
+               WS-AUD-CHAVE WS-AUD-DETALHE.
+
+           DISPLAY "FILMES EXPORTADOS: " AT LINE 11 COL 36.
+           DISPLAY WS-CSV-CONT AT LINE 11 COL 56.
+           DISPLAY "ARQUIVO: ESTOQUE.CSV" AT LINE 12 COL 36.
+           DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 13 COL 36.
+           ACCEPT WS-LIXO AT LINE 13 COL 62.
+           GO TO ESTOQUE.
+
        ERROARQ.
            IF WS-FILESTATUS = 35
                DISPLAY "ESTOQUE VAZIO" AT LINE 11 COL 36
@@ -211,23 +466,50 @@
            GO TO ESTOQUE.
 
        GET_ULTIMO_ID.
+           OPEN I-O ARQ-CONTADOR.
+           IF WS-FS-CONT = 35
+               CLOSE ARQ-CONTADOR
+               OPEN OUTPUT ARQ-CONTADOR
+               CLOSE ARQ-CONTADOR
+               OPEN I-O ARQ-CONTADOR
+           END-IF.
+           MOVE "FILME" TO CONT-TIPO.
+           READ ARQ-CONTADOR
+               INVALID KEY
+                   PERFORM SEED-CONTADOR-FILME
+                   ADD 1 TO WS-MAX-FILME-ID GIVING CONT-ULTIMO
+                   WRITE CONTADOR-REC
+               NOT INVALID KEY
+                   ADD 1 TO CONT-ULTIMO
+                   IF CONT-ULTIMO > 99
+                       DISPLAY "LIMITE DE FILMES CADASTRADOS ATINGIDO"
+                           AT LINE 11 COL 36
+                       CLOSE ARQ-CONTADOR
+                       CLOSE ARQ-ESTOQUE
+                       DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 12
+                           COL 36
+                       ACCEPT WS-LIXO AT LINE 12 COL 62
+                       GO TO ESTOQUE
+                   END-IF
+                   REWRITE CONTADOR-REC
+           END-READ.
+           MOVE CONT-ULTIMO TO FILME-ID.
+           CLOSE ARQ-CONTADOR.
+
+       SEED-CONTADOR-FILME.
+           MOVE 0 TO WS-MAX-FILME-ID.
            MOVE 1 TO FILME-ID.
-           OPEN INPUT ARQ-ESTOQUE.
-           IF WS-FILESTATUS <> 0
-               GO TO ERROARQ.
            SET ARQ-EOF TO 0.
+           START ARQ-ESTOQUE KEY IS NOT LESS THAN FILME-ID
+               INVALID KEY SET ARQ-EOF TO 1.
            PERFORM UNTIL ARQ-EOF = 1
-               READ ARQ-ESTOQUE INTO WS-FILME
-                   KEY IS FILME-ID
-                   INVALID KEY
-                       SET ARQ-EOF TO 1
-                   NOT INVALID KEY
-                       ADD 1 TO FILME-ID
+               READ ARQ-ESTOQUE NEXT INTO WS-FILME
+                   AT END SET ARQ-EOF TO 1
+                   NOT AT END
+                       MOVE WS-FILME-ID TO WS-MAX-FILME-ID
                END-READ
            END-PERFORM.
-           CLOSE ARQ-ESTOQUE.
            SET ARQ-EOF TO 0.
-           GO TO ADICIONAR.
 
        FIM.
        END PROGRAM ESTOQUE.
\ No newline at end of file
