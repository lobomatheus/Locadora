@@ -0,0 +1,193 @@
+      ******************************************************************
+      * Author: MATHEUS LOBO
+      * Date: 05/11/19
+      * Purpose: Trabalho - sistema de locadora de videos
+      * Tectonics: cobc -x
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATRASOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQ-EMPRESTIMOS
+           ASSIGN TO "./emprestimos.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS EMP-ID
+           FILE STATUS IS WS-FS.
+       SELECT ARQ-ATRASOS
+           ASSIGN TO "./atrasos.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS2.
+       SELECT ARQ-CLIENTES
+           ASSIGN TO "./clientes.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS CLIENTE-NOME
+           FILE STATUS IS WS-FS3.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-EMPRESTIMOS.
+       01 EMPRESTIMO.
+           05 EMP-ID PIC 9(06).
+           05 DATA-INI  PIC X(20).
+           05 DATA-FIM PIC X(20).
+           05 PESSOA PIC X(20).
+           05 FILME-EMP PIC X(20).
+           05 EMP-STATUS PIC X(01).
+           05 DATA-DEVOLUCAO PIC X(08).
+           05 EMP-VALOR PIC 9(06)V99.
+           05 EMP-FILIAL PIC X(04).
+           05 EMP-ULTIMA-MULTA PIC X(08).
+       FD ARQ-ATRASOS.
+       01 ATRASO-REC.
+           05 ATR-PESSOA PIC X(20).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 ATR-FILME PIC X(20).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 ATR-DATA-FIM PIC X(20).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 ATR-DIAS PIC ZZZ9.
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 ATR-FILIAL PIC X(04).
+       FD ARQ-CLIENTES.
+       01 CLIENTE.
+           05 CLIENTE-NOME  PIC X(20).
+           05 CLIENTE-CPF PIC X(11).
+           05 CLIENTE-TELEFONE PIC X(15).
+           05 CLIENTE-DATA-CADASTRO PIC X(08).
+           05 CLIENTE-EMP PIC 9(02).
+           05 CLIENTE-FILIAL PIC X(04).
+           05 CLIENTE-SALDO PIC 9(06)V99.
+
+       WORKING-STORAGE SECTION.
+            01 WS-EMPRESTIMO.
+               05 WS-EMP-ID PIC 9(06).
+               05 WS-DATA-INI  PIC X(20).
+               05 WS-DATA-FIM PIC X(20).
+               05 WS-PESSOA PIC X(20).
+               05 WS-FILME-EMP PIC X(20).
+               05 WS-EMP-STATUS PIC X(01).
+               05 WS-DATA-DEVOLUCAO PIC X(08).
+               05 WS-EMP-VALOR PIC 9(06)V99.
+               05 WS-EMP-FILIAL PIC X(04).
+               05 WS-EMP-ULTIMA-MULTA PIC X(08).
+            01 WS-CLIENTE.
+               05 WS-CLIENTE-NOME PIC X(20).
+               05 WS-CLIENTE-CPF PIC X(11).
+               05 WS-CLIENTE-TELEFONE PIC X(15).
+               05 WS-CLIENTE-DATA-CADASTRO PIC X(08).
+               05 WS-CLIENTE-EMP PIC 9(02).
+               05 WS-CLIENTE-FILIAL PIC X(04).
+               05 WS-CLIENTE-SALDO PIC 9(06)V99.
+            01 WS-HOJE.
+               05 WS-HOJE-AAAAMMDD PIC X(08).
+               05 WS-HOJE-RESTO PIC X(13).
+            77 WS-HOJE-NUM PIC 9(08).
+            77 WS-VENC-X PIC X(08).
+            77 WS-VENC-NUM PIC 9(08).
+            77 WS-HOJE-DIA PIC 9(07).
+            77 WS-VENC-DIA PIC 9(07).
+            77 WS-DIAS-ATRASO PIC S9(04).
+            77 WS-FS PIC 99.
+            77 WS-FS2 PIC 99.
+            77 WS-FS3 PIC 99.
+            77 EOF PIC 9.
+            77 WS-CONT PIC 9(04) VALUE 0.
+            77 WS-TAXA-DIARIA PIC 9(04)V99 VALUE 2.00.
+
+       PROCEDURE DIVISION.
+       ATRASOS.
+           DISPLAY "VARREDURA DE EMPRESTIMOS EM ATRASO".
+           MOVE FUNCTION CURRENT-DATE TO WS-HOJE.
+           MOVE WS-HOJE-AAAAMMDD TO WS-HOJE-NUM.
+
+           OPEN I-O ARQ-EMPRESTIMOS.
+           IF WS-FS <> 0
+               GO TO ERROARQ-EMP.
+           OPEN OUTPUT ARQ-ATRASOS.
+           IF WS-FS2 <> 0
+               GO TO ERROARQ-ATR.
+           OPEN I-O ARQ-CLIENTES.
+           IF WS-FS3 <> 0
+               GO TO ERROARQ-CLI.
+
+           MOVE 1 TO EMP-ID.
+           SET EOF TO 0.
+           START ARQ-EMPRESTIMOS KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY SET EOF TO 1.
+           PERFORM UNTIL EOF = 1
+               READ ARQ-EMPRESTIMOS NEXT INTO WS-EMPRESTIMO
+                   AT END SET EOF TO 1
+                   NOT AT END
+                       IF WS-EMP-STATUS = "A"
+                           PERFORM CALC-ATRASO
+                           IF WS-DIAS-ATRASO > 0
+                               MOVE WS-PESSOA TO ATR-PESSOA
+                               MOVE WS-FILME-EMP TO ATR-FILME
+                               MOVE WS-DATA-FIM TO ATR-DATA-FIM
+                               MOVE WS-DIAS-ATRASO TO ATR-DIAS
+                               MOVE WS-EMP-FILIAL TO ATR-FILIAL
+                               WRITE ATRASO-REC
+                               PERFORM ACUMULA-MULTA
+                               ADD 1 TO WS-CONT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESTIMOS.
+           CLOSE ARQ-ATRASOS.
+           CLOSE ARQ-CLIENTES.
+           DISPLAY "TOTAL DE EMPRESTIMOS EM ATRASO: ".
+           DISPLAY WS-CONT.
+           GO TO FIM.
+
+       ACUMULA-MULTA.
+           IF WS-EMP-ULTIMA-MULTA NOT = WS-HOJE-AAAAMMDD
+               MOVE WS-PESSOA TO CLIENTE-NOME
+               READ ARQ-CLIENTES INTO WS-CLIENTE
+                   KEY IS CLIENTE-NOME
+                   NOT INVALID KEY
+                       ADD WS-TAXA-DIARIA TO WS-CLIENTE-SALDO
+                           GIVING CLIENTE-SALDO
+                       REWRITE CLIENTE
+               END-READ
+               MOVE WS-HOJE-AAAAMMDD TO EMP-ULTIMA-MULTA
+               REWRITE EMPRESTIMO
+           END-IF.
+
+       CALC-ATRASO.
+           MOVE 0 TO WS-DIAS-ATRASO.
+           MOVE WS-DATA-FIM(1:8) TO WS-VENC-X.
+           IF WS-VENC-X IS NUMERIC
+               MOVE WS-VENC-X TO WS-VENC-NUM
+               MOVE FUNCTION INTEGER-OF-DATE(WS-HOJE-NUM) TO WS-HOJE-DIA
+               MOVE FUNCTION INTEGER-OF-DATE(WS-VENC-NUM) TO WS-VENC-DIA
+               COMPUTE WS-DIAS-ATRASO = WS-HOJE-DIA - WS-VENC-DIA
+           END-IF.
+
+       ERROARQ-EMP.
+           IF WS-FS = 35
+               DISPLAY "NENHUM REGISTRO DE EMPRESTIMO"
+           ELSE
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE EMPRESTIMOS: "
+               DISPLAY WS-FS
+           END-IF.
+           GO TO FIM.
+
+       ERROARQ-ATR.
+           DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE ATRASOS: ".
+           DISPLAY WS-FS2.
+           CLOSE ARQ-EMPRESTIMOS.
+           GO TO FIM.
+
+       ERROARQ-CLI.
+           DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE CLIENTES: ".
+           DISPLAY WS-FS3.
+           CLOSE ARQ-EMPRESTIMOS.
+           CLOSE ARQ-ATRASOS.
+           GO TO FIM.
+
+       FIM.
+           STOP RUN.
+       END PROGRAM ATRASOS.
