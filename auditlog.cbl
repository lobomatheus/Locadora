@@ -0,0 +1,66 @@
+      ******************************************************************
+      * Author: MATHEUS LOBO
+      * Date: 05/11/19
+      * Purpose: Trabalho - sistema de locadora de videos
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQ-AUDITORIA
+           ASSIGN TO "./auditoria.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-AUD.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-AUDITORIA.
+       01 AUDIT-REC PIC X(99).
+
+       WORKING-STORAGE SECTION.
+            77 WS-FS-AUD PIC 99.
+            01 WS-HOJE.
+               05 WS-HOJE-AAAAMMDD PIC X(08).
+               05 WS-HOJE-HHMMSS PIC X(06).
+               05 WS-HOJE-RESTO PIC X(07).
+            01 WS-LINHA.
+               05 WS-LINHA-DATA PIC X(08).
+               05 FILLER PIC X(01) VALUE SPACE.
+               05 WS-LINHA-HORA PIC X(06).
+               05 FILLER PIC X(01) VALUE SPACE.
+               05 WS-LINHA-PROGRAMA PIC X(10).
+               05 FILLER PIC X(01) VALUE SPACE.
+               05 WS-LINHA-OPERACAO PIC X(10).
+               05 FILLER PIC X(01) VALUE SPACE.
+               05 WS-LINHA-CHAVE PIC X(20).
+               05 FILLER PIC X(01) VALUE SPACE.
+               05 WS-LINHA-DETALHE PIC X(40).
+
+       LINKAGE SECTION.
+       01 AUD-PROGRAMA PIC X(10).
+       01 AUD-OPERACAO PIC X(10).
+       01 AUD-CHAVE PIC X(20).
+       01 AUD-DETALHE PIC X(40).
+
+       PROCEDURE DIVISION USING AUD-PROGRAMA AUD-OPERACAO AUD-CHAVE
+               AUD-DETALHE.
+       REGISTRAR.
+           MOVE FUNCTION CURRENT-DATE TO WS-HOJE.
+           MOVE WS-HOJE-AAAAMMDD TO WS-LINHA-DATA.
+           MOVE WS-HOJE-HHMMSS TO WS-LINHA-HORA.
+           MOVE AUD-PROGRAMA TO WS-LINHA-PROGRAMA.
+           MOVE AUD-OPERACAO TO WS-LINHA-OPERACAO.
+           MOVE AUD-CHAVE TO WS-LINHA-CHAVE.
+           MOVE AUD-DETALHE TO WS-LINHA-DETALHE.
+
+           OPEN EXTEND ARQ-AUDITORIA.
+           IF WS-FS-AUD NOT = 0
+               OPEN OUTPUT ARQ-AUDITORIA
+           END-IF.
+           MOVE WS-LINHA TO AUDIT-REC.
+           WRITE AUDIT-REC.
+           CLOSE ARQ-AUDITORIA.
+           GOBACK.
+
+       END PROGRAM AUDITLOG.
