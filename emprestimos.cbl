@@ -11,8 +11,9 @@
        FILE-CONTROL.
        SELECT ARQ-EMPRESTIMOS
            ASSIGN TO "./emprestimos.dat"
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS EMP-ID
            FILE STATUS IS WS-FS.
        SELECT ARQ-CLIENTES
            ASSIGN TO "./clientes.dat"
@@ -23,50 +24,158 @@
        SELECT ARQ-ESTOQUE
            ASSIGN TO "./estoque.dat"
            ORGANIZATION IS INDEXED
-           ACCESS IS RANDOM
+           ACCESS IS DYNAMIC
            RECORD KEY IS FILME-ID
-           ALTERNATE KEY IS FILME-TITULO
+           ALTERNATE KEY IS FILME-TITULO WITH DUPLICATES
+           ALTERNATE KEY IS FILME-CATEGORIA WITH DUPLICATES
+           ALTERNATE KEY IS FILME-FILIAL WITH DUPLICATES
            FILE STATUS IS WS-FS3.
+       SELECT ARQ-CONTADOR
+           ASSIGN TO "./contador.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS CONT-TIPO
+           FILE STATUS IS WS-FS4.
+       SELECT ARQ-RESERVA
+           ASSIGN TO "./reservas.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS RES-CHAVE
+           FILE STATUS IS WS-FS5.
        DATA DIVISION.
        FILE SECTION.
        FD ARQ-EMPRESTIMOS.
        01 EMPRESTIMO.
+           05 EMP-ID PIC 9(06).
            05 DATA-INI  PIC X(20).
            05 DATA-FIM PIC X(20).
            05 PESSOA PIC X(20).
            05 FILME-EMP PIC X(20).
+           05 EMP-STATUS PIC X(01).
+           05 DATA-DEVOLUCAO PIC X(08).
+           05 EMP-VALOR PIC 9(06)V99.
+           05 EMP-FILIAL PIC X(04).
+           05 EMP-ULTIMA-MULTA PIC X(08).
        FD ARQ-CLIENTES.
        01 CLIENTE.
            05 CLIENTE-NOME  PIC X(20).
-           05 CLIENTE-EMP PIC 9.
+           05 CLIENTE-CPF PIC X(11).
+           05 CLIENTE-TELEFONE PIC X(15).
+           05 CLIENTE-DATA-CADASTRO PIC X(08).
+           05 CLIENTE-EMP PIC 9(02).
+           05 CLIENTE-FILIAL PIC X(04).
+           05 CLIENTE-SALDO PIC 9(06)V99.
        FD ARQ-ESTOQUE.
        01 FILME.
            05 FILME-ID PIC 9(02).
            05 FILME-TITULO  PIC X(20).
            05 FILME-QTD  PIC 99.
            05 FI-DISP PIC 99.
+           05 FILME-CATEGORIA PIC X(10).
+           05 FILME-PRECO PIC 9(04)V99.
+           05 FILME-LANCAMENTO PIC X(01).
+           05 FILME-FILIAL PIC X(04).
+       FD ARQ-CONTADOR.
+       01 CONTADOR-REC.
+           05 CONT-TIPO PIC X(10).
+           05 CONT-ULTIMO PIC 9(06).
+       FD ARQ-RESERVA.
+       01 RESERVA-REC.
+           05 RES-CHAVE.
+               10 RES-FILME PIC X(20).
+               10 RES-SEQ PIC 9(06).
+           05 RES-CLIENTE PIC X(20).
+           05 RES-DATA PIC X(08).
 
        WORKING-STORAGE SECTION.
             01 WS-OPTION    PIC 9(01).
             01 WS-LIXO PIC X(01).
             01 WS-EMPRESTIMO.
+               05 WS-EMP-ID PIC 9(06).
                05 WS-DATA-INI  PIC X(20).
                05 WS-DATA-FIM PIC X(20).
                05 WS-PESSOA PIC X(20).
                05 WS-FILME-EMP PIC X(20).
+               05 WS-EMP-STATUS PIC X(01).
+               05 WS-DATA-DEVOLUCAO PIC X(08).
+               05 WS-EMP-VALOR PIC 9(06)V99.
+               05 WS-EMP-FILIAL PIC X(04).
+               05 WS-EMP-ULTIMA-MULTA PIC X(08).
             01 WS-CLIENTE.
                05 WS-CLIENTE-NOME PIC X(20).
-               05 WS-CLIENTE-EMP PIC 9.
+               05 WS-CLIENTE-CPF PIC X(11).
+               05 WS-CLIENTE-TELEFONE PIC X(15).
+               05 WS-CLIENTE-DATA-CADASTRO PIC X(08).
+               05 WS-CLIENTE-EMP PIC 9(02).
+               05 WS-CLIENTE-FILIAL PIC X(04).
+               05 WS-CLIENTE-SALDO PIC 9(06)V99.
             01 WS-FILME.
                05 WS-FILME-ID PIC 9(02).
                05 WS-FILME-TITULO PIC X(20).
                05 WS-FILME-QTD PIC 9(02).
                05 WS-FI-DISP PIC 9(02).
+               05 WS-FILME-CATEGORIA PIC X(10).
+               05 WS-FILME-PRECO PIC 9(04)V99.
+               05 WS-FILME-LANCAMENTO PIC X(01).
+               05 WS-FILME-FILIAL PIC X(04).
+            01 WS-FILIAL-ATUAL PIC X(04) VALUE SPACES.
             77 WS-FS PIC 99.
             77 WS-FS2 PIC 99.
             77 WS-FS3 PIC 99.
+            77 WS-FS4 PIC 99.
             77 EOF PIC 9.
             77 WS-LA PIC 99 VALUE 01.
+            77 WS-ACHOU PIC 9 VALUE 0.
+            77 WS-PROX-ID PIC 9(06).
+            01 WS-BUSCA.
+               05 WS-BUSCA-PESSOA PIC X(20).
+               05 WS-BUSCA-FILME PIC X(20).
+            01 WS-HOJE.
+               05 WS-HOJE-AAAAMMDD PIC X(08).
+               05 WS-HOJE-RESTO PIC X(13).
+            77 WS-HOJE-NUM PIC 9(08).
+            77 WS-VENC-X PIC X(08).
+            77 WS-VENC-NUM PIC 9(08).
+            77 WS-HOJE-DIA PIC 9(07).
+            77 WS-VENC-DIA PIC 9(07).
+            77 WS-DIAS-ATRASO PIC S9(04).
+            77 WS-LIMITE-EMP PIC 9(02) VALUE 3.
+            77 WS-INI-X PIC X(08).
+            77 WS-FIM-X PIC X(08).
+            77 WS-INI-NUM PIC 9(08).
+            77 WS-FIM-NUM PIC 9(08).
+            77 WS-INI-DIA PIC 9(07).
+            77 WS-FIM-DIA PIC 9(07).
+            77 WS-DIAS-COBRANCA PIC 9(04).
+            77 WS-VALOR-CALC PIC 9(06)V99.
+            77 WS-JANELA PIC 9(02).
+            77 WS-VENC-INI-DIA PIC 9(07).
+            77 WS-VENC-FIM-DIA PIC 9(07).
+            77 WS-VENC-FIM-NUM PIC 9(08).
+            01 WS-DATA-FIM-SUG PIC X(20).
+            01 WS-DATA-TMP PIC X(20).
+            77 WS-DATA-VALIDA PIC 9 VALUE 0.
+            77 WS-DATA-DIA PIC 9(02).
+            77 WS-DATA-MES PIC 9(02).
+            77 WS-DATA-ANO PIC 9(04).
+            01 WS-AUD-PROGRAMA PIC X(10) VALUE "EMPRESTIMO".
+            01 WS-AUD-OPERACAO PIC X(10).
+            01 WS-AUD-CHAVE PIC X(20).
+            01 WS-AUD-DETALHE PIC X(40).
+            01 WS-RESERVA.
+               05 WS-RES-CHAVE.
+                   10 WS-RES-FILME PIC X(20).
+                   10 WS-RES-SEQ PIC 9(06).
+               05 WS-RES-CLIENTE PIC X(20).
+               05 WS-RES-DATA PIC X(08).
+            77 WS-FS5 PIC 99.
+            77 WS-RES-EOF PIC 9 VALUE 0.
+            77 WS-RESERVA-RESP PIC X(01).
+            77 WS-PROX-RESERVA-ID PIC 9(06).
+            77 WS-ITEM-IDX PIC 9(01).
+            77 WS-ITEM-PARAR PIC 9 VALUE 0.
+            77 WS-LIMITE-ITENS PIC 9(01) VALUE 5.
+            77 WS-PENDENCIA PIC 9 VALUE 0.
        SCREEN SECTION.
        01 EMPRESTIMOS-SCREEN.
             02 BLANK SCREEN.
@@ -82,6 +191,9 @@
             02 LINE 9  COL 1  VALUE "------------------------------ |".
        PROCEDURE DIVISION.
        EMPRESTIMOS.
+           IF WS-FILIAL-ATUAL = SPACES
+               PERFORM DEFINIR-FILIAL
+           END-IF.
            DISPLAY EMPRESTIMOS-SCREEN.
            ACCEPT EMPRESTIMOS-SCREEN.
            EVALUATE WS-OPTION
@@ -100,24 +212,50 @@
                    GO TO EMPRESTIMOS
            END-EVALUATE.
 
+       DEFINIR-FILIAL.
+           DISPLAY "FILIAL ATUAL (CODIGO): " AT LINE 1 COL 36.
+           ACCEPT WS-FILIAL-ATUAL AT LINE 1 COL 60.
+
        EXIBIR.
            SET EOF TO 0.
+           MOVE FUNCTION CURRENT-DATE TO WS-HOJE.
+           MOVE WS-HOJE-AAAAMMDD TO WS-HOJE-NUM.
            OPEN INPUT ARQ-EMPRESTIMOS.
            IF WS-FS <> 0
                GO TO ERROARQ-EMP.
+           MOVE 1 TO EMP-ID.
+           START ARQ-EMPRESTIMOS KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY SET EOF TO 1.
            PERFORM UNTIL EOF = 1
-               READ ARQ-EMPRESTIMOS INTO WS-EMPRESTIMO
+               READ ARQ-EMPRESTIMOS NEXT INTO WS-EMPRESTIMO
                    AT END SET EOF TO 1
                    NOT AT END
-                       DISPLAY "DATA EMPRESTIMO: " AT LINE WS-LA COL 36
-                       DISPLAY WS-DATA-INI AT LINE WS-LA COL 53
-                       DISPLAY "DATA DEVOLUCAO: " AT LINE WS-LA COL 64
-                       DISPLAY WS-DATA-FIM AT LINE WS-LA COL 80
-                       DISPLAY "FILME:" AT LINE WS-LA COL 91
-                       DISPLAY WS-FILME-EMP AT LINE WS-LA COL 97
-                       DISPLAY "CLIENTE: " AT LINE WS-LA COL 112
-                       DISPLAY WS-PESSOA AT LINE WS-LA COL 121
-                       ADD 1 TO WS-LA
+                       IF WS-EMP-FILIAL = WS-FILIAL-ATUAL
+                           DISPLAY "DATA EMPRESTIMO: "
+                               AT LINE WS-LA COL 36
+                           DISPLAY WS-DATA-INI AT LINE WS-LA COL 53
+                           DISPLAY "DATA DEVOLUCAO: "
+                               AT LINE WS-LA COL 64
+                           DISPLAY WS-DATA-FIM AT LINE WS-LA COL 80
+                           DISPLAY "FILME:" AT LINE WS-LA COL 91
+                           DISPLAY WS-FILME-EMP AT LINE WS-LA COL 97
+                           DISPLAY "CLIENTE: " AT LINE WS-LA COL 112
+                           DISPLAY WS-PESSOA AT LINE WS-LA COL 121
+                           DISPLAY "SIT: " AT LINE WS-LA COL 136
+                           IF WS-EMP-STATUS = "A"
+                               DISPLAY "ABERTO" AT LINE WS-LA COL 141
+                               PERFORM CALC-ATRASO
+                               IF WS-DIAS-ATRASO > 0
+                                   DISPLAY "ATRASO DIAS: "
+                                       AT LINE WS-LA COL 148
+                                   DISPLAY WS-DIAS-ATRASO
+                                       AT LINE WS-LA COL 162
+                               END-IF
+                           ELSE
+                               DISPLAY "DEVOLVIDO" AT LINE WS-LA COL 141
+                           END-IF
+                           ADD 1 TO WS-LA
+                       END-IF
                END-READ
            END-PERFORM.
            CLOSE ARQ-EMPRESTIMOS.
@@ -128,15 +266,196 @@
            SET WS-LA TO 1.
            GO TO EMPRESTIMOS.
 
+       CALC-ATRASO.
+           MOVE 0 TO WS-DIAS-ATRASO.
+           MOVE WS-DATA-FIM(1:8) TO WS-VENC-X.
+           IF WS-VENC-X IS NUMERIC
+               MOVE WS-VENC-X TO WS-VENC-NUM
+               MOVE FUNCTION INTEGER-OF-DATE(WS-HOJE-NUM) TO WS-HOJE-DIA
+               MOVE FUNCTION INTEGER-OF-DATE(WS-VENC-NUM) TO WS-VENC-DIA
+               COMPUTE WS-DIAS-ATRASO = WS-HOJE-DIA - WS-VENC-DIA
+           END-IF.
+
+       VERIFICA-PENDENCIA.
+           MOVE WS-PESSOA TO WS-BUSCA-PESSOA.
+           MOVE 0 TO WS-PENDENCIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-HOJE.
+           MOVE WS-HOJE-AAAAMMDD TO WS-HOJE-NUM.
+           MOVE 1 TO EMP-ID.
+           SET EOF TO 0.
+           START ARQ-EMPRESTIMOS KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY SET EOF TO 1.
+           PERFORM UNTIL EOF = 1 OR WS-PENDENCIA = 1
+               READ ARQ-EMPRESTIMOS NEXT INTO WS-EMPRESTIMO
+                   AT END SET EOF TO 1
+                   NOT AT END
+                       IF WS-PESSOA = WS-BUSCA-PESSOA
+                           AND WS-EMP-STATUS = "A"
+                           PERFORM CALC-ATRASO
+                           IF WS-DIAS-ATRASO > 0
+                               MOVE 1 TO WS-PENDENCIA
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           MOVE WS-BUSCA-PESSOA TO WS-PESSOA.
+           SET EOF TO 0.
+
+       CALC-VALOR.
+           MOVE 1 TO WS-DIAS-COBRANCA.
+           MOVE WS-DATA-INI(1:8) TO WS-INI-X.
+           MOVE WS-DATA-FIM(1:8) TO WS-FIM-X.
+           IF WS-INI-X IS NUMERIC AND WS-FIM-X IS NUMERIC
+               MOVE WS-INI-X TO WS-INI-NUM
+               MOVE WS-FIM-X TO WS-FIM-NUM
+               MOVE FUNCTION INTEGER-OF-DATE(WS-INI-NUM) TO WS-INI-DIA
+               MOVE FUNCTION INTEGER-OF-DATE(WS-FIM-NUM) TO WS-FIM-DIA
+               COMPUTE WS-DIAS-COBRANCA = WS-FIM-DIA - WS-INI-DIA
+               IF WS-DIAS-COBRANCA < 1
+                   MOVE 1 TO WS-DIAS-COBRANCA
+               END-IF
+           END-IF.
+           COMPUTE WS-VALOR-CALC = WS-FILME-PRECO * WS-DIAS-COBRANCA.
+
+       CALC-VENCIMENTO.
+           MOVE WS-DATA-INI TO WS-DATA-FIM-SUG.
+           MOVE WS-DATA-INI(1:8) TO WS-INI-X.
+           IF WS-INI-X IS NUMERIC
+               IF WS-FILME-LANCAMENTO = "S"
+                   MOVE 3 TO WS-JANELA
+               ELSE
+                   MOVE 7 TO WS-JANELA
+               END-IF
+               MOVE WS-INI-X TO WS-INI-NUM
+               MOVE FUNCTION INTEGER-OF-DATE(WS-INI-NUM)
+                   TO WS-VENC-INI-DIA
+               COMPUTE WS-VENC-FIM-DIA = WS-VENC-INI-DIA + WS-JANELA
+               MOVE FUNCTION DATE-OF-INTEGER(WS-VENC-FIM-DIA)
+                   TO WS-VENC-FIM-NUM
+               MOVE SPACES TO WS-DATA-FIM-SUG
+               MOVE WS-VENC-FIM-NUM TO WS-DATA-FIM-SUG(1:8)
+           END-IF.
+
+       VALIDA-DATA.
+           MOVE 0 TO WS-DATA-VALIDA.
+           IF WS-DATA-TMP(3:1) = "/" AND WS-DATA-TMP(6:1) = "/"
+               IF WS-DATA-TMP(1:2) IS NUMERIC
+                   AND WS-DATA-TMP(4:2) IS NUMERIC
+                   AND WS-DATA-TMP(7:4) IS NUMERIC
+                   MOVE WS-DATA-TMP(1:2) TO WS-DATA-DIA
+                   MOVE WS-DATA-TMP(4:2) TO WS-DATA-MES
+                   MOVE WS-DATA-TMP(7:4) TO WS-DATA-ANO
+                   PERFORM VERIFICA-DIA-MES
+                   IF WS-DATA-VALIDA = 1
+                       MOVE SPACES TO WS-DATA-TMP
+                       MOVE WS-DATA-ANO TO WS-DATA-TMP(1:4)
+                       MOVE WS-DATA-MES TO WS-DATA-TMP(5:2)
+                       MOVE WS-DATA-DIA TO WS-DATA-TMP(7:2)
+                   END-IF
+               END-IF
+           ELSE
+               IF WS-DATA-TMP(1:8) IS NUMERIC
+                   MOVE WS-DATA-TMP(1:4) TO WS-DATA-ANO
+                   MOVE WS-DATA-TMP(5:2) TO WS-DATA-MES
+                   MOVE WS-DATA-TMP(7:2) TO WS-DATA-DIA
+                   PERFORM VERIFICA-DIA-MES
+               END-IF
+           END-IF.
+
+       VERIFICA-DIA-MES.
+           MOVE 0 TO WS-DATA-VALIDA.
+           IF WS-DATA-MES >= 1 AND WS-DATA-MES <= 12
+               AND WS-DATA-DIA >= 1 AND WS-DATA-DIA <= 31
+               AND WS-DATA-ANO >= 1900 AND WS-DATA-ANO <= 2999
+               MOVE 1 TO WS-DATA-VALIDA
+           END-IF.
+
+       ADICIONAR-RESERVA.
+           MOVE FUNCTION CURRENT-DATE TO WS-HOJE.
+           PERFORM GET_PROX_RESERVA_ID.
+           OPEN I-O ARQ-RESERVA.
+           IF WS-FS5 = 35
+               CLOSE ARQ-RESERVA
+               OPEN OUTPUT ARQ-RESERVA
+               CLOSE ARQ-RESERVA
+               OPEN I-O ARQ-RESERVA
+           END-IF.
+           MOVE WS-FILME-EMP TO RES-FILME.
+           MOVE WS-PROX-RESERVA-ID TO RES-SEQ.
+           MOVE WS-PESSOA TO RES-CLIENTE.
+           MOVE WS-HOJE-AAAAMMDD TO RES-DATA.
+           WRITE RESERVA-REC.
+           CLOSE ARQ-RESERVA.
+           DISPLAY "CLIENTE ADICIONADO A FILA DE ESPERA" AT LINE 8
+               COL 36.
+
+       GET_PROX_RESERVA_ID.
+           OPEN I-O ARQ-CONTADOR.
+           IF WS-FS4 = 35
+               CLOSE ARQ-CONTADOR
+               OPEN OUTPUT ARQ-CONTADOR
+               CLOSE ARQ-CONTADOR
+               OPEN I-O ARQ-CONTADOR
+           END-IF.
+           MOVE "RESERVA" TO CONT-TIPO.
+           READ ARQ-CONTADOR
+               INVALID KEY
+                   MOVE 1 TO CONT-ULTIMO
+                   WRITE CONTADOR-REC
+               NOT INVALID KEY
+                   ADD 1 TO CONT-ULTIMO
+                   REWRITE CONTADOR-REC
+           END-READ.
+           MOVE CONT-ULTIMO TO WS-PROX-RESERVA-ID.
+           CLOSE ARQ-CONTADOR.
+
+       VERIFICA-RESERVA.
+           OPEN I-O ARQ-RESERVA.
+           IF WS-FS5 = 35
+               CLOSE ARQ-RESERVA
+               OPEN OUTPUT ARQ-RESERVA
+               CLOSE ARQ-RESERVA
+           ELSE
+               IF WS-FS5 = 0
+                   MOVE WS-BUSCA-FILME TO RES-FILME
+                   MOVE 0 TO RES-SEQ
+                   SET WS-RES-EOF TO 0
+                   START ARQ-RESERVA KEY IS NOT LESS THAN RES-CHAVE
+                       INVALID KEY SET WS-RES-EOF TO 1
+                   IF WS-RES-EOF = 0
+                       READ ARQ-RESERVA NEXT INTO WS-RESERVA
+                           AT END SET WS-RES-EOF TO 1
+                           NOT AT END
+                               IF WS-RES-FILME = WS-BUSCA-FILME
+                                   DISPLAY "RESERVA DISPONIVEL PARA: "
+                                       AT LINE 9 COL 36
+                                   DISPLAY WS-RES-CLIENTE
+                                       AT LINE 9 COL 62
+                                   DELETE ARQ-RESERVA RECORD
+                               END-IF
+                       END-READ
+                   END-IF
+                   CLOSE ARQ-RESERVA
+               END-IF
+           END-IF.
+
        ADICIONAR.
            DISPLAY "CLIENTE: " AT LINE 1 COL 36.
            ACCEPT WS-PESSOA AT LINE 1 COL 45.
-           DISPLAY "FILME: " AT LINE 2 COL 36.
-           ACCEPT WS-FILME-EMP AT LINE 2 COL 43.
-           DISPLAY "DATA DE EMPRESTIMO: " AT LINE 3 COL 36.
-           ACCEPT WS-DATA-INI AT LINE 3 COL 56.
-           DISPLAY "DATA DE DEVOLUCAO: " AT LINE 4 COL 36.
-           ACCEPT WS-DATA-FIM AT LINE 4 COL 55.
+           MOVE 0 TO WS-DATA-VALIDA.
+           PERFORM UNTIL WS-DATA-VALIDA = 1
+               DISPLAY "DATA DE EMPRESTIMO (DD/MM/AAAA): "
+                   AT LINE 2 COL 36
+               ACCEPT WS-DATA-INI AT LINE 2 COL 70
+               MOVE WS-DATA-INI TO WS-DATA-TMP
+               PERFORM VALIDA-DATA
+               IF WS-DATA-VALIDA = 0
+                   DISPLAY "DATA INVALIDA. DIGITE NOVAMENTE."
+                       AT LINE 11 COL 36
+               ELSE
+                   MOVE WS-DATA-TMP TO WS-DATA-INI
+               END-IF
+           END-PERFORM.
 
            OPEN I-O ARQ-ESTOQUE.
            IF WS-FS3 <> 0
@@ -144,66 +463,222 @@
            OPEN I-O ARQ-CLIENTES.
            IF WS-FS2 <> 0
                GO TO ERROARQ-CLI.
-           OPEN EXTEND ARQ-EMPRESTIMOS. 
+           OPEN I-O ARQ-EMPRESTIMOS.
            IF WS-FS <> 0
                GO TO ERROARQ-EMP.
-           
+
            MOVE WS-PESSOA TO CLIENTE-NOME.
            READ ARQ-CLIENTES INTO WS-CLIENTE
                KEY IS CLIENTE-NOME
                INVALID KEY
                    DISPLAY "CLIENTE NAO CADASTRADO" AT LINE 6 COL 36
                    GO TO FECHAPROCEDIMENTO
+           END-READ.
+           PERFORM VERIFICA-PENDENCIA.
+           IF WS-PENDENCIA = 1
+               DISPLAY "CLIENTE COM PENDENCIA" AT LINE 6 COL 36
+               GO TO FECHAPROCEDIMENTO
+           END-IF.
+
+           MOVE 1 TO WS-ITEM-IDX.
+           MOVE 0 TO WS-ITEM-PARAR.
+           PERFORM UNTIL WS-ITEM-IDX > WS-LIMITE-ITENS
+                   OR WS-ITEM-PARAR = 1
+               DISPLAY "FILME " AT LINE 3 COL 36
+               DISPLAY WS-ITEM-IDX AT LINE 3 COL 43
+               DISPLAY " DE " AT LINE 3 COL 45
+               DISPLAY WS-LIMITE-ITENS AT LINE 3 COL 50
+               DISPLAY " (ENTER PARA PARAR): " AT LINE 3 COL 52
+               ACCEPT WS-FILME-EMP AT LINE 3 COL 74
+               IF WS-FILME-EMP = SPACES
+                   MOVE 1 TO WS-ITEM-PARAR
+               ELSE
+                   PERFORM PROCESSA-ITEM
+                   ADD 1 TO WS-ITEM-IDX
+               END-IF
+           END-PERFORM.
+           GO TO FECHAPROCEDIMENTO.
+
+       PROCESSA-ITEM.
+           MOVE WS-PESSOA TO CLIENTE-NOME.
+           READ ARQ-CLIENTES INTO WS-CLIENTE
+               KEY IS CLIENTE-NOME
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO CADASTRADO" AT LINE 6 COL 36
                NOT INVALID KEY
-                   MOVE WS-FILME-EMP TO FILME-TITULO.
-                   READ ARQ-ESTOQUE INTO WS-FILME
-                       KEY IS FILME-TITULO
-                       INVALID KEY
-                           DISPLAY "FILME INDISPONIVEL" AT LINE 6 COL 36
-                           GO TO FECHAPROCEDIMENTO
-                       NOT INVALID KEY
-                           IF WS-FI-DISP > 0
-                               SUBTRACT 1 FROM WS-FI-DISP GIVING FI-DISP
-                               MOVE WS-FILME-ID TO FILME-ID
-                               MOVE WS-FILME-QTD TO FILME-QTD
-                               REWRITE FILME
-                           ELSE
-                               DISPLAY "FILME ESGOTADO" AT LINE 6 COL 36
-                               GO TO FECHAPROCEDIMENTO
-                           END-IF
-                   ADD 1 TO WS-CLIENTE-EMP GIVING CLIENTE-EMP
-                   REWRITE CLIENTE
+                   IF WS-CLIENTE-EMP NOT < WS-LIMITE-EMP
+                       DISPLAY "LIMITE DE EMPRESTIMOS ATINGIDO"
+                           AT LINE 6 COL 36
+                   ELSE
+                       MOVE WS-FILME-EMP TO FILME-TITULO
+                       READ ARQ-ESTOQUE INTO WS-FILME
+                           KEY IS FILME-TITULO
+                           INVALID KEY
+                               DISPLAY "FILME INDISPONIVEL"
+                                   AT LINE 6 COL 36
+                           NOT INVALID KEY
+                               IF WS-FILME-FILIAL NOT = WS-FILIAL-ATUAL
+                                   DISPLAY "FILME INDISPONIVEL"
+                                       AT LINE 6 COL 36
+                               ELSE
+                                   IF WS-FI-DISP > 0
+                                       SUBTRACT 1 FROM WS-FI-DISP
+                                           GIVING FI-DISP
+                                       MOVE WS-FILME-ID TO FILME-ID
+                                       MOVE WS-FILME-QTD TO FILME-QTD
+                                       REWRITE FILME
+                                       ADD 1 TO WS-CLIENTE-EMP
+                                           GIVING CLIENTE-EMP
+                                       REWRITE CLIENTE
+                                       PERFORM REGISTRA-EMPRESTIMO
+                                   ELSE
+                                       DISPLAY "FILME ESGOTADO"
+                                           AT LINE 6 COL 36
+                                       DISPLAY
+                                     "ENTRAR NA FILA DE ESPERA (S/N): "
+                                           AT LINE 7 COL 36
+                                       ACCEPT WS-RESERVA-RESP
+                                           AT LINE 7 COL 69
+                                       IF WS-RESERVA-RESP = "S" OR
+                                           WS-RESERVA-RESP = "s"
+                                           PERFORM ADICIONAR-RESERVA
+                                       END-IF
+                                   END-IF
+                               END-IF
+                       END-READ
+                   END-IF
            END-READ.
+
+       REGISTRA-EMPRESTIMO.
+           PERFORM CALC-VENCIMENTO.
+           DISPLAY "DATA DE DEVOLUCAO SUGERIDA: " AT LINE 4 COL 36.
+           DISPLAY WS-DATA-FIM-SUG AT LINE 4 COL 65.
+           MOVE 0 TO WS-DATA-VALIDA.
+           PERFORM UNTIL WS-DATA-VALIDA = 1
+               DISPLAY "ENTER ACEITA, OU DIGITE OUTRA DATA: " AT LINE 5
+                   COL 36
+               ACCEPT WS-DATA-FIM AT LINE 5 COL 73
+               IF WS-DATA-FIM = SPACES
+                   MOVE WS-DATA-FIM-SUG TO WS-DATA-FIM
+                   MOVE 1 TO WS-DATA-VALIDA
+               ELSE
+                   MOVE WS-DATA-FIM TO WS-DATA-TMP
+                   PERFORM VALIDA-DATA
+                   IF WS-DATA-VALIDA = 0
+                       DISPLAY "DATA INVALIDA. DIGITE NOVAMENTE."
+                           AT LINE 11 COL 36
+                   ELSE
+                       MOVE WS-DATA-TMP TO WS-DATA-FIM
+                   END-IF
+               END-IF
+           END-PERFORM.
+           PERFORM GET_PROX_ID.
+           MOVE WS-PROX-ID TO EMP-ID.
            MOVE WS-PESSOA TO PESSOA.
            MOVE WS-FILME-EMP TO FILME-EMP.
            MOVE WS-DATA-INI TO DATA-INI.
            MOVE WS-DATA-FIM TO DATA-FIM.
+           MOVE "A" TO EMP-STATUS.
+           MOVE SPACES TO DATA-DEVOLUCAO.
+           MOVE WS-FILIAL-ATUAL TO EMP-FILIAL.
+           MOVE SPACES TO EMP-ULTIMA-MULTA.
+           PERFORM CALC-VALOR.
+           MOVE WS-VALOR-CALC TO EMP-VALOR.
            WRITE EMPRESTIMO.
-           DISPLAY "EMPRESTIMO REALIZADO COM SUCESSO" AT LINE 6 COL 36.
-           GO TO FECHAPROCEDIMENTO.
+           MOVE "ADICIONAR" TO WS-AUD-OPERACAO.
+           MOVE WS-PESSOA TO WS-AUD-CHAVE.
+           STRING FILME-EMP DELIMITED BY SIZE
+               " EMP " DELIMITED BY SIZE
+               WS-CLIENTE-EMP DELIMITED BY SIZE
+               " -> " DELIMITED BY SIZE
+               CLIENTE-EMP DELIMITED BY SIZE
+               INTO WS-AUD-DETALHE.
+           CALL "AUDITLOG" USING WS-AUD-PROGRAMA WS-AUD-OPERACAO
+               WS-AUD-CHAVE WS-AUD-DETALHE.
+           DISPLAY "EMPRESTIMO REALIZADO: " AT LINE 6 COL 36.
+           DISPLAY WS-FILME-EMP AT LINE 6 COL 58.
+           DISPLAY "VALOR ESTIMADO: " AT LINE 8 COL 36.
+           DISPLAY WS-VALOR-CALC AT LINE 8 COL 52.
 
        REMOVER.
            DISPLAY "CLIENTE: " AT LINE 1 COL 36.
-           ACCEPT CLIENTE-NOME AT LINE 1 COL 45.
+           ACCEPT WS-BUSCA-PESSOA AT LINE 1 COL 45.
            DISPLAY "FILME: " AT LINE 2 COL 36.
-           ACCEPT FILME-TITULO AT LINE 2 COL 43.
+           ACCEPT WS-BUSCA-FILME AT LINE 2 COL 43.
+
+           OPEN I-O ARQ-EMPRESTIMOS.
+           IF WS-FS <> 0
+               GO TO ERROARQ-EMP.
+           MOVE 1 TO EMP-ID.
+           SET EOF TO 0.
+           MOVE 0 TO WS-ACHOU.
+           START ARQ-EMPRESTIMOS KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY SET EOF TO 1.
+           PERFORM UNTIL EOF = 1 OR WS-ACHOU = 1
+               READ ARQ-EMPRESTIMOS NEXT INTO WS-EMPRESTIMO
+                   AT END SET EOF TO 1
+                   NOT AT END
+                       IF WS-PESSOA = WS-BUSCA-PESSOA
+                           AND WS-FILME-EMP = WS-BUSCA-FILME
+                           AND WS-EMP-STATUS = "A"
+                           AND WS-EMP-FILIAL = WS-FILIAL-ATUAL
+                           MOVE 1 TO WS-ACHOU
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           IF WS-ACHOU = 0
+               CLOSE ARQ-EMPRESTIMOS
+               DISPLAY "EMPRESTIMO NAO ENCONTRADO OU JA DEVOLVIDO"
+                   AT LINE 11 COL 36
+               DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 12 COL 36
+               ACCEPT WS-LIXO AT LINE 12 COL 62
+               GO TO EMPRESTIMOS.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-HOJE.
+           MOVE WS-EMP-ID TO EMP-ID.
+           READ ARQ-EMPRESTIMOS INTO WS-EMPRESTIMO
+               INVALID KEY
+                   DISPLAY "EMPRESTIMO NAO ENCONTRADO" AT LINE 11 COL 36
+           END-READ.
+           MOVE "F" TO EMP-STATUS.
+           MOVE WS-HOJE-AAAAMMDD TO DATA-DEVOLUCAO.
+           REWRITE EMPRESTIMO.
+           CLOSE ARQ-EMPRESTIMOS.
 
            OPEN I-O ARQ-ESTOQUE.
            IF WS-FS3 <> 0
                GO TO ERROARQ-EST.
-           READ ARQ-ESTOQUE INTO WS-FILME
-               KEY IS FILME-TITULO
-               NOT INVALID KEY
-                   ADD 1 TO WS-FI-DISP GIVING FI-DISP
-                   MOVE WS-FILME-QTD TO FILME-QTD
-                   MOVE WS-FILME-ID TO FILME-ID
-                   REWRITE FILME
-           END-READ.
+           MOVE WS-BUSCA-FILME TO FILME-TITULO.
+           SET EOF TO 0.
+           MOVE 0 TO WS-ACHOU.
+           START ARQ-ESTOQUE KEY IS NOT LESS THAN FILME-TITULO
+               INVALID KEY SET EOF TO 1.
+           PERFORM UNTIL EOF = 1 OR WS-ACHOU = 1
+               READ ARQ-ESTOQUE NEXT INTO WS-FILME
+                   AT END SET EOF TO 1
+                   NOT AT END
+                       IF WS-FILME-TITULO NOT = WS-BUSCA-FILME
+                           SET EOF TO 1
+                       ELSE
+                           IF WS-FILME-FILIAL = WS-EMP-FILIAL
+                               MOVE 1 TO WS-ACHOU
+                               ADD 1 TO WS-FI-DISP GIVING FI-DISP
+                               MOVE WS-FILME-QTD TO FILME-QTD
+                               MOVE WS-FILME-ID TO FILME-ID
+                               REWRITE FILME
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
            CLOSE ARQ-ESTOQUE.
+           SET EOF TO 0.
+           PERFORM VERIFICA-RESERVA.
 
            OPEN I-O ARQ-CLIENTES.
            IF WS-FS2 <> 0
                GO TO ERROARQ-CLI.
+           MOVE WS-BUSCA-PESSOA TO CLIENTE-NOME.
            READ ARQ-CLIENTES INTO WS-CLIENTE
                KEY IS CLIENTE-NOME
                NOT INVALID KEY
@@ -211,8 +686,20 @@
                    REWRITE CLIENTE
            END-READ.
            CLOSE ARQ-CLIENTES.
-           
+
+           MOVE "REMOVER" TO WS-AUD-OPERACAO.
+           MOVE WS-BUSCA-PESSOA TO WS-AUD-CHAVE.
+           STRING WS-BUSCA-FILME DELIMITED BY SIZE
+               " EMP " DELIMITED BY SIZE
+               WS-CLIENTE-EMP DELIMITED BY SIZE
+               " -> " DELIMITED BY SIZE
+               CLIENTE-EMP DELIMITED BY SIZE
+               INTO WS-AUD-DETALHE.
+           CALL "AUDITLOG" USING WS-AUD-PROGRAMA WS-AUD-OPERACAO
+               WS-AUD-CHAVE WS-AUD-DETALHE.
            DISPLAY "DEVOLUCAO FEITA" AT LINE 6 COL 36.
+           DISPLAY "VALOR A PAGAR: " AT LINE 6 COL 55.
+           DISPLAY WS-EMP-VALOR AT LINE 6 COL 70.
            DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 7 COL 36.
            ACCEPT WS-LIXO AT LINE 7 COL 62.
            GO TO EMPRESTIMOS.
@@ -224,13 +711,33 @@
            DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 7 COL 36.
            ACCEPT WS-LIXO AT LINE 7 COL 62.
            GO TO EMPRESTIMOS.
-       
+
+       GET_PROX_ID.
+           OPEN I-O ARQ-CONTADOR.
+           IF WS-FS4 = 35
+               CLOSE ARQ-CONTADOR
+               OPEN OUTPUT ARQ-CONTADOR
+               CLOSE ARQ-CONTADOR
+               OPEN I-O ARQ-CONTADOR
+           END-IF.
+           MOVE "EMPRESTIMO" TO CONT-TIPO.
+           READ ARQ-CONTADOR
+               INVALID KEY
+                   MOVE 1 TO CONT-ULTIMO
+                   WRITE CONTADOR-REC
+               NOT INVALID KEY
+                   ADD 1 TO CONT-ULTIMO
+                   REWRITE CONTADOR-REC
+           END-READ.
+           MOVE CONT-ULTIMO TO WS-PROX-ID.
+           CLOSE ARQ-CONTADOR.
+
        ERROARQ-EMP.
            IF WS-FS = 35
                DISPLAY "NENHUM REGISTRO" AT LINE 11 COL 36
                CLOSE ARQ-EMPRESTIMOS
                OPEN OUTPUT ARQ-EMPRESTIMOS
-           ELSE 
+           ELSE
                DISPLAY "ERRO NA ABERTURA DO ARQUIVO: " AT LINE 11
                DISPLAY WS-FS AT LINE 11 COL 30
            END-IF.
@@ -243,7 +750,7 @@
                DISPLAY "NENHUM REGISTRO DE CLIENTE" AT LINE 11 COL 36
                CLOSE ARQ-CLIENTES
                OPEN OUTPUT ARQ-CLIENTES
-           ELSE 
+           ELSE
                DISPLAY "ERRO NA ABERTURA DO ARQUIVO: " AT LINE 11
                DISPLAY WS-FS2 AT LINE 11 COL 30
            END-IF.
@@ -256,7 +763,7 @@
                DISPLAY "NENHUM REGISTRO DE FILME" AT LINE 11 COL 36
                CLOSE ARQ-ESTOQUE
                OPEN OUTPUT ARQ-ESTOQUE
-           ELSE 
+           ELSE
                DISPLAY "ERRO NA ABERTURA DO ARQUIVO: " AT LINE 11
                DISPLAY WS-FS3 AT LINE 11 COL 30
            END-IF.
@@ -266,4 +773,3 @@
 
        FIM.
        END PROGRAM EMPRESTIMOS.
-       
\ No newline at end of file
