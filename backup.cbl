@@ -0,0 +1,156 @@
+      ******************************************************************
+      * Author: MATHEUS LOBO
+      * Date: 05/11/19
+      * Purpose: Trabalho - sistema de locadora de videos
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUP.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+            01 WS-OPTION PIC 9(01).
+            01 WS-LIXO PIC X(01).
+            01 WS-CONFIRMA PIC X(01).
+            01 WS-HOJE.
+               05 WS-HOJE-AAAAMMDD PIC X(08).
+               05 WS-HOJE-HHMMSS PIC X(06).
+               05 WS-HOJE-RESTO PIC X(07).
+            01 WS-TIMESTAMP PIC X(14).
+            01 WS-CMD PIC X(100).
+            01 WS-AUD-PROGRAMA PIC X(10) VALUE "BACKUP".
+            01 WS-AUD-OPERACAO PIC X(10).
+            01 WS-AUD-CHAVE PIC X(20).
+            01 WS-AUD-DETALHE PIC X(40).
+       SCREEN SECTION.
+       01 BACKUP-SCREEN.
+            02 BLANK SCREEN.
+            02 LINE 1 COL 1 VALUE "-------------------------------- |".
+            02 LINE 2 COL 1 VALUE "-      BACKUP / RESTAURAR       - |".
+            02 LINE 3 COL 1 VALUE "-------------------------------- |".
+            02 LINE 4 COL 1 VALUE "- 1 - GERAR BACKUP             - |".
+            02 LINE 5 COL 1 VALUE "- 2 - RESTAURAR BACKUP         - |".
+            02 LINE 6 COL 1 VALUE "-                      0-VOLTAR- |".
+            02 LINE 7 COL 1 VALUE "-                              - |".
+            02 LINE 7 COL 30 PIC 9(1) TO WS-OPTION.
+            02 LINE 8 COL 1 VALUE "-------------------------------- |".
+       PROCEDURE DIVISION.
+       BACKUP.
+           DISPLAY BACKUP-SCREEN.
+           ACCEPT BACKUP-SCREEN.
+           EVALUATE WS-OPTION
+               WHEN 0
+                   GO TO FIM
+               WHEN 1
+                   GO TO GERAR-BACKUP
+               WHEN 2
+                   GO TO RESTAURAR-BACKUP
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA" AT LINE 12
+                   DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 13
+                   ACCEPT WS-LIXO AT LINE 13 COL 26
+                   GO TO BACKUP
+           END-EVALUATE.
+
+       GERAR-BACKUP.
+           MOVE FUNCTION CURRENT-DATE TO WS-HOJE.
+           MOVE WS-HOJE-AAAAMMDD TO WS-TIMESTAMP(1:8).
+           MOVE WS-HOJE-HHMMSS TO WS-TIMESTAMP(9:6).
+
+           MOVE SPACES TO WS-CMD.
+           STRING "cp ./clientes.dat ./clientes_" DELIMITED BY SIZE
+               WS-TIMESTAMP DELIMITED BY SIZE
+               ".dat.bak" DELIMITED BY SIZE
+               INTO WS-CMD.
+           CALL "SYSTEM" USING WS-CMD.
+
+           MOVE SPACES TO WS-CMD.
+           STRING "cp ./estoque.dat ./estoque_" DELIMITED BY SIZE
+               WS-TIMESTAMP DELIMITED BY SIZE
+               ".dat.bak" DELIMITED BY SIZE
+               INTO WS-CMD.
+           CALL "SYSTEM" USING WS-CMD.
+
+           MOVE SPACES TO WS-CMD.
+           STRING "cp ./emprestimos.dat ./emprestimos_" DELIMITED
+               BY SIZE
+               WS-TIMESTAMP DELIMITED BY SIZE
+               ".dat.bak" DELIMITED BY SIZE
+               INTO WS-CMD.
+           CALL "SYSTEM" USING WS-CMD.
+
+           MOVE "BACKUP" TO WS-AUD-OPERACAO.
+           MOVE WS-TIMESTAMP TO WS-AUD-CHAVE.
+           MOVE "BACKUP DOS 3 ARQUIVOS GERADO" TO WS-AUD-DETALHE.
+           CALL "AUDITLOG" USING WS-AUD-PROGRAMA WS-AUD-OPERACAO
+               WS-AUD-CHAVE WS-AUD-DETALHE.
+
+           DISPLAY "BACKUP GERADO COM O CODIGO: " AT LINE 11 COL 36.
+           DISPLAY WS-TIMESTAMP AT LINE 11 COL 65.
+           DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 12 COL 36.
+           ACCEPT WS-LIXO AT LINE 12 COL 62.
+           GO TO BACKUP.
+
+       RESTAURAR-BACKUP.
+           DISPLAY "DIGITE O CODIGO DO BACKUP (AAAAMMDDHHMMSS): "
+               AT LINE 1 COL 36.
+           ACCEPT WS-TIMESTAMP AT LINE 1 COL 81.
+           IF WS-TIMESTAMP IS NOT NUMERIC
+               DISPLAY "CODIGO DE BACKUP INVALIDO" AT LINE 11 COL 36
+               DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 12 COL 36
+               ACCEPT WS-LIXO AT LINE 12 COL 62
+               GO TO BACKUP.
+           DISPLAY "CONFIRMA A RESTAURACAO DESTE BACKUP (S/N): "
+               AT LINE 2 COL 36.
+           ACCEPT WS-CONFIRMA AT LINE 2 COL 80.
+           IF WS-CONFIRMA NOT = "S" AND WS-CONFIRMA NOT = "s"
+               DISPLAY "RESTAURACAO CANCELADA" AT LINE 11 COL 36
+               DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 12 COL 36
+               ACCEPT WS-LIXO AT LINE 12 COL 62
+               GO TO BACKUP.
+
+           MOVE SPACES TO WS-CMD.
+           STRING "cp ./clientes_" DELIMITED BY SIZE
+               WS-TIMESTAMP DELIMITED BY SIZE
+               ".dat.bak ./clientes.dat" DELIMITED BY SIZE
+               INTO WS-CMD.
+           CALL "SYSTEM" USING WS-CMD.
+           IF RETURN-CODE NOT = 0
+               DISPLAY "BACKUP DE CLIENTES NAO ENCONTRADO"
+                   AT LINE 11 COL 36
+           END-IF.
+
+           MOVE SPACES TO WS-CMD.
+           STRING "cp ./estoque_" DELIMITED BY SIZE
+               WS-TIMESTAMP DELIMITED BY SIZE
+               ".dat.bak ./estoque.dat" DELIMITED BY SIZE
+               INTO WS-CMD.
+           CALL "SYSTEM" USING WS-CMD.
+           IF RETURN-CODE NOT = 0
+               DISPLAY "BACKUP DE ESTOQUE NAO ENCONTRADO"
+                   AT LINE 12 COL 36
+           END-IF.
+
+           MOVE SPACES TO WS-CMD.
+           STRING "cp ./emprestimos_" DELIMITED BY SIZE
+               WS-TIMESTAMP DELIMITED BY SIZE
+               ".dat.bak ./emprestimos.dat" DELIMITED BY SIZE
+               INTO WS-CMD.
+           CALL "SYSTEM" USING WS-CMD.
+           IF RETURN-CODE NOT = 0
+               DISPLAY "BACKUP DE EMPRESTIMOS NAO ENCONTRADO"
+                   AT LINE 13 COL 36
+           END-IF.
+
+           MOVE "RESTAURAR" TO WS-AUD-OPERACAO.
+           MOVE WS-TIMESTAMP TO WS-AUD-CHAVE.
+           MOVE "RESTAURACAO DE BACKUP EXECUTADA" TO WS-AUD-DETALHE.
+           CALL "AUDITLOG" USING WS-AUD-PROGRAMA WS-AUD-OPERACAO
+               WS-AUD-CHAVE WS-AUD-DETALHE.
+
+           DISPLAY "RESTAURACAO CONCLUIDA" AT LINE 14 COL 36.
+           DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 15 COL 36.
+           ACCEPT WS-LIXO AT LINE 15 COL 62.
+           GO TO BACKUP.
+
+       FIM.
+       END PROGRAM BACKUP.
