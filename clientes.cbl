@@ -12,22 +12,50 @@
        SELECT ARQ-CLIENTES
            ASSIGN TO "./clientes.dat"
            ORGANIZATION IS INDEXED
-           ACCESS IS RANDOM
+           ACCESS IS DYNAMIC
            RECORD KEY IS CLIENTE-NOME
            FILE STATUS IS WS-FILESTATUS.
+       SELECT ARQ-CLI-CSV
+           ASSIGN TO "./clientes.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CSV.
        DATA DIVISION.
        FILE SECTION.
        FD ARQ-CLIENTES.
        01 CLIENTE.
            05 CLIENTE-NOME  PIC X(20).
-           05 CLIENTE-EMP PIC 9.
+           05 CLIENTE-CPF PIC X(11).
+           05 CLIENTE-TELEFONE PIC X(15).
+           05 CLIENTE-DATA-CADASTRO PIC X(08).
+           05 CLIENTE-EMP PIC 9(02).
+           05 CLIENTE-FILIAL PIC X(04).
+           05 CLIENTE-SALDO PIC 9(06)V99.
+       FD ARQ-CLI-CSV.
+       01 CLI-CSV-LINHA PIC X(80).
        WORKING-STORAGE SECTION.
             01 WS-OPTION    PIC 9(01).
             01 WS-LIXO PIC X(01).
             01 WS-CLIENTE.
                05 WS-CLIENTE-NOME PIC X(20).
-               05 WS-CLIENTE-EMP PIC 9.
+               05 WS-CLIENTE-CPF PIC X(11).
+               05 WS-CLIENTE-TELEFONE PIC X(15).
+               05 WS-CLIENTE-DATA-CADASTRO PIC X(08).
+               05 WS-CLIENTE-EMP PIC 9(02).
+               05 WS-CLIENTE-FILIAL PIC X(04).
+               05 WS-CLIENTE-SALDO PIC 9(06)V99.
+            01 WS-HOJE.
+               05 WS-HOJE-AAAAMMDD PIC X(08).
+               05 WS-HOJE-RESTO PIC X(13).
+            01 WS-FILIAL-ATUAL PIC X(04) VALUE SPACES.
             77 WS-FILESTATUS PIC 99.
+            01 WS-AUD-PROGRAMA PIC X(10) VALUE "CLIENTES".
+            01 WS-AUD-OPERACAO PIC X(10).
+            01 WS-AUD-CHAVE PIC X(20).
+            01 WS-AUD-DETALHE PIC X(40).
+            77 WS-FS-CSV PIC 99.
+            77 WS-CSV-CONT PIC 9(04) VALUE 0.
+            77 EOF PIC 9 VALUE 0.
+            77 WS-VALOR-PAGO PIC 9(06)V99.
        SCREEN SECTION.
        01 CLIENTES-SCREEN.
             02 BLANK SCREEN.
@@ -37,12 +65,17 @@
             02 LINE 4  COL 1  VALUE "- 1 - BUSCAR CLIENTE:        - |".
             02 LINE 5  COL 1  VALUE "- 2 - CADASTRAR CLIENTE:     - |".
             02 LINE 6  COL 1  VALUE "- 3 - REMOVER CLIENTE:       - |".
-            02 LINE 7  COL 1  VALUE "-                    0-VOLTAR- |".
-            02 LINE 8  COL 1  VALUE "-                            - |".
-            02 LINE 8  COL 30 PIC 9(1) TO WS-OPTION.
-            02 LINE 9  COL 1  VALUE "------------------------------ |".
+            02 LINE 7  COL 1  VALUE "- 4 - EXPORTAR CSV:          - |".
+            02 LINE 8  COL 1  VALUE "- 5 - RECEBER PAGAMENTO:     - |".
+            02 LINE 9  COL 1  VALUE "-                    0-VOLTAR- |".
+            02 LINE 10 COL 1  VALUE "-                            - |".
+            02 LINE 10 COL 30 PIC 9(1) TO WS-OPTION.
+            02 LINE 11 COL 1  VALUE "------------------------------ |".
        PROCEDURE DIVISION.
        CLIENTES.
+           IF WS-FILIAL-ATUAL = SPACES
+               PERFORM DEFINIR-FILIAL
+           END-IF.
            DISPLAY CLIENTES-SCREEN.
            ACCEPT CLIENTES-SCREEN.
            EVALUATE WS-OPTION
@@ -54,12 +87,21 @@
                    GO TO ADICIONAR
                WHEN 3
                    GO TO REMOVER
+               WHEN 4
+                   GO TO EXPORTAR-CSV
+               WHEN 5
+                   GO TO RECEBER-PAGAMENTO
                WHEN OTHER
                    DISPLAY "OPCAO INVALIDA" AT LINE 12
                    DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 13
                    ACCEPT WS-LIXO AT LINE 13 COL 26
                    GO TO CLIENTES
            END-EVALUATE.
+
+       DEFINIR-FILIAL.
+           DISPLAY "FILIAL ATUAL (CODIGO): " AT LINE 1 COL 36.
+           ACCEPT WS-FILIAL-ATUAL AT LINE 1 COL 60.
+
        EXIBIR.
            DISPLAY "DIGITE O NOME DO CLIENTE: " AT LINE 1 COL 36.
            ACCEPT CLIENTE-NOME AT LINE 1 COL 62.
@@ -70,10 +112,20 @@
            READ ARQ-CLIENTES INTO WS-CLIENTE
                KEY IS CLIENTE-NOME
                INVALID KEY DISPLAY "NAO CADASTRADO" AT LINE 3 COL 36
-               NOT INVALID KEY 
+               NOT INVALID KEY
                    DISPLAY WS-CLIENTE-NOME AT LINE 3 COL 36
                    DISPLAY " - EMPRESTIMOS: " AT LINE 3 COL 56
                    DISPLAY WS-CLIENTE-EMP AT LINE 3 COL 72
+                   DISPLAY "CPF: " AT LINE 4 COL 36
+                   DISPLAY WS-CLIENTE-CPF AT LINE 4 COL 41
+                   DISPLAY " TEL: " AT LINE 4 COL 53
+                   DISPLAY WS-CLIENTE-TELEFONE AT LINE 4 COL 59
+                   DISPLAY " CADASTRO: " AT LINE 4 COL 75
+                   DISPLAY WS-CLIENTE-DATA-CADASTRO AT LINE 4 COL 86
+                   DISPLAY "FILIAL CADASTRO: " AT LINE 5 COL 36
+                   DISPLAY WS-CLIENTE-FILIAL AT LINE 5 COL 53
+                   DISPLAY "SALDO DEVEDOR: " AT LINE 6 COL 36
+                   DISPLAY WS-CLIENTE-SALDO AT LINE 6 COL 51
            END-READ
            CLOSE ARQ-CLIENTES.
 
@@ -84,12 +136,35 @@
        ADICIONAR.
            DISPLAY "DIGITE O NOME DO CLIENTE: " AT LINE 1 COL 36.
            ACCEPT CLIENTE-NOME AT LINE 1 COL 62.
-           SET CLIENTE-EMP TO 0.
 
            OPEN I-O ARQ-CLIENTES.
            IF WS-FILESTATUS <> 0
                GO TO ERROARQ.
+           READ ARQ-CLIENTES INTO WS-CLIENTE
+               KEY IS CLIENTE-NOME
+               NOT INVALID KEY
+                   DISPLAY "CLIENTE JA CADASTRADO" AT LINE 11 COL 36
+                   CLOSE ARQ-CLIENTES
+                   DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 12 COL 36
+                   ACCEPT WS-LIXO AT LINE 12 COL 62
+                   GO TO CLIENTES.
+
+           DISPLAY "DIGITE O CPF: " AT LINE 2 COL 36.
+           ACCEPT CLIENTE-CPF AT LINE 2 COL 50.
+           DISPLAY "DIGITE O TELEFONE: " AT LINE 3 COL 36.
+           ACCEPT CLIENTE-TELEFONE AT LINE 3 COL 55.
+           MOVE FUNCTION CURRENT-DATE TO WS-HOJE.
+           MOVE WS-HOJE-AAAAMMDD TO CLIENTE-DATA-CADASTRO.
+           SET CLIENTE-EMP TO 0.
+           MOVE WS-FILIAL-ATUAL TO CLIENTE-FILIAL.
+           MOVE 0 TO CLIENTE-SALDO.
+
            WRITE CLIENTE.
+           MOVE "ADICIONAR" TO WS-AUD-OPERACAO.
+           MOVE CLIENTE-NOME TO WS-AUD-CHAVE.
+           MOVE "CLIENTE CADASTRADO" TO WS-AUD-DETALHE.
+           CALL "AUDITLOG" USING WS-AUD-PROGRAMA WS-AUD-OPERACAO
+               WS-AUD-CHAVE WS-AUD-DETALHE.
            CLOSE ARQ-CLIENTES.
 
            DISPLAY "CLIENTE ADICIONADO" AT LINE 11 COL 36.
@@ -106,7 +181,13 @@
                GO TO ERROARQ.
            DELETE ARQ-CLIENTES RECORD
                INVALID KEY DISPLAY "NAO CADASTRADO" AT LINE 12 COL 36
-               NOT INVALID KEY DISPLAY "REMOVIDO" AT LINE 12 COL 36
+               NOT INVALID KEY
+                   DISPLAY "REMOVIDO" AT LINE 12 COL 36
+                   MOVE "REMOVER" TO WS-AUD-OPERACAO
+                   MOVE CLIENTE-NOME TO WS-AUD-CHAVE
+                   MOVE "CLIENTE REMOVIDO" TO WS-AUD-DETALHE
+                   CALL "AUDITLOG" USING WS-AUD-PROGRAMA WS-AUD-OPERACAO
+                       WS-AUD-CHAVE WS-AUD-DETALHE
            END-DELETE.
            CLOSE ARQ-CLIENTES.
            
@@ -114,12 +195,131 @@
            ACCEPT WS-LIXO AT LINE 13 COL 62.
            GO TO CLIENTES.
 
+       EXPORTAR-CSV.
+           OPEN INPUT ARQ-CLIENTES.
+           IF WS-FILESTATUS <> 0
+               GO TO ERROARQ.
+           OPEN OUTPUT ARQ-CLI-CSV.
+           IF WS-FS-CSV <> 0
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CSV: "
+                   AT LINE 11 COL 36
+               DISPLAY WS-FS-CSV AT LINE 11 COL 68
+               CLOSE ARQ-CLIENTES
+               DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 12 COL 36
+               ACCEPT WS-LIXO AT LINE 12 COL 62
+               GO TO CLIENTES.
+
+           MOVE SPACES TO CLI-CSV-LINHA.
+           STRING "NOME,CPF,TELEFONE,DATA_CADASTRO,EMPRESTIMOS,FILIAL,"
+                   DELIMITED BY SIZE
+               "SALDO" DELIMITED BY SIZE
+               INTO CLI-CSV-LINHA
+           END-STRING.
+           WRITE CLI-CSV-LINHA.
+           MOVE 0 TO WS-CSV-CONT.
+           MOVE LOW-VALUE TO CLIENTE-NOME.
+           START ARQ-CLIENTES KEY IS NOT LESS THAN CLIENTE-NOME
+               INVALID KEY DISPLAY " " AT LINE 13 COL 36.
+           SET EOF TO 0.
+           PERFORM UNTIL EOF = 1
+               READ ARQ-CLIENTES NEXT INTO WS-CLIENTE
+                   AT END SET EOF TO 1
+                   NOT AT END
+                       MOVE SPACES TO CLI-CSV-LINHA
+                       STRING FUNCTION TRIM(WS-CLIENTE-NOME) DELIMITED
+                               BY SIZE
+                           "," DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-CLIENTE-CPF) DELIMITED
+                               BY SIZE
+                           "," DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-CLIENTE-TELEFONE)
+                               DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           WS-CLIENTE-DATA-CADASTRO DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           WS-CLIENTE-EMP DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-CLIENTE-FILIAL)
+                               DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           WS-CLIENTE-SALDO DELIMITED BY SIZE
+                           INTO CLI-CSV-LINHA
+                       END-STRING
+                       WRITE CLI-CSV-LINHA
+                       ADD 1 TO WS-CSV-CONT
+               END-READ
+           END-PERFORM.
+           SET EOF TO 0.
+           CLOSE ARQ-CLIENTES.
+           CLOSE ARQ-CLI-CSV.
+           MOVE "EXPORTAR" TO WS-AUD-OPERACAO.
+           MOVE "CLIENTES.CSV" TO WS-AUD-CHAVE.
+           MOVE "EXPORTACAO CSV GERADA" TO WS-AUD-DETALHE.
+           CALL "AUDITLOG" USING WS-AUD-PROGRAMA WS-AUD-OPERACAO
+               WS-AUD-CHAVE WS-AUD-DETALHE.
+
+           DISPLAY "CLIENTES EXPORTADOS: " AT LINE 11 COL 36.
+           DISPLAY WS-CSV-CONT AT LINE 11 COL 58.
+           DISPLAY "ARQUIVO: CLIENTES.CSV" AT LINE 12 COL 36.
+           DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 13 COL 36.
+           ACCEPT WS-LIXO AT LINE 13 COL 62.
+           GO TO CLIENTES.
+
+       RECEBER-PAGAMENTO.
+           DISPLAY "DIGITE O NOME DO CLIENTE: " AT LINE 1 COL 36.
+           ACCEPT CLIENTE-NOME AT LINE 1 COL 62.
+
+           OPEN I-O ARQ-CLIENTES.
+           IF WS-FILESTATUS <> 0
+               GO TO ERROARQ.
+           READ ARQ-CLIENTES INTO WS-CLIENTE
+               KEY IS CLIENTE-NOME
+               INVALID KEY
+                   DISPLAY "NAO CADASTRADO" AT LINE 11 COL 36
+                   CLOSE ARQ-CLIENTES
+                   DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 12 COL 36
+                   ACCEPT WS-LIXO AT LINE 12 COL 62
+                   GO TO CLIENTES.
+
+           DISPLAY "SALDO DEVEDOR ATUAL: " AT LINE 2 COL 36.
+           DISPLAY WS-CLIENTE-SALDO AT LINE 2 COL 58.
+           IF WS-CLIENTE-SALDO = 0
+               CLOSE ARQ-CLIENTES
+               DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 12 COL 36
+               ACCEPT WS-LIXO AT LINE 12 COL 62
+               GO TO CLIENTES.
+
+           DISPLAY "VALOR PAGO: " AT LINE 3 COL 36.
+           ACCEPT WS-VALOR-PAGO AT LINE 3 COL 48.
+           IF WS-VALOR-PAGO > WS-CLIENTE-SALDO
+               MOVE WS-CLIENTE-SALDO TO WS-VALOR-PAGO
+           END-IF.
+           SUBTRACT WS-VALOR-PAGO FROM WS-CLIENTE-SALDO
+               GIVING CLIENTE-SALDO.
+           REWRITE CLIENTE.
+           MOVE "PAGAMENTO" TO WS-AUD-OPERACAO.
+           MOVE CLIENTE-NOME TO WS-AUD-CHAVE.
+           STRING "SALDO " DELIMITED BY SIZE
+               WS-CLIENTE-SALDO DELIMITED BY SIZE
+               " -> " DELIMITED BY SIZE
+               CLIENTE-SALDO DELIMITED BY SIZE
+               INTO WS-AUD-DETALHE.
+           CALL "AUDITLOG" USING WS-AUD-PROGRAMA WS-AUD-OPERACAO
+               WS-AUD-CHAVE WS-AUD-DETALHE.
+           CLOSE ARQ-CLIENTES.
+
+           DISPLAY "SALDO RESTANTE: " AT LINE 11 COL 36.
+           DISPLAY CLIENTE-SALDO AT LINE 11 COL 53.
+           DISPLAY "PRESSIONE QUALQUER TECLA" AT LINE 12 COL 36.
+           ACCEPT WS-LIXO AT LINE 12 COL 62.
+           GO TO CLIENTES.
+
        ERROARQ.
            IF WS-FILESTATUS = 35
                DISPLAY "REGISTRO VAZIO" AT LINE 11 COL 36
                CLOSE ARQ-CLIENTES
                OPEN OUTPUT ARQ-CLIENTES
-           ELSE 
+           ELSE
                DISPLAY "ERRO NA ABERTURA DO ARQUIVO: " AT LINE 11
                DISPLAY WS-FILESTATUS AT LINE 11 COL 30
            END-IF.
